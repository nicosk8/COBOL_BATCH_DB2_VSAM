@@ -10,8 +10,13 @@
       **********************************************************        00017000
       *  FECHA   *    DETALLE        * COD *                            00018000
       **************************************                            00019000
-      *          *                   *     *                            00019100
-      *          *                   *     *                            00019200
+      *09/08/26  * ACTIVA CURSOR C2  *RVH  *                            00019100
+      *09/08/26  * ACTIVA CURSOR C3  *RVH  *                            00019200
+      *09/08/26  * ACTIVA CURSOR C5  *RVH  *                            00019250
+      *09/08/26  * ACTIVA CURSOR C6  *RVH  *                            00019260
+      *09/08/26  * ACTIVA CURSOR C7  *RVH  *                            00019270
+      *09/08/26  * AGREGA EXTRACTO CSV *RVH  *                          00019280
+      *09/08/26  * VALIDA FECNAC/SEXO CLI *RVH  *                       00019290
       **************************************                            00019300
        ENVIRONMENT DIVISION.                                            00019400
        CONFIGURATION SECTION.                                           00019500
@@ -27,6 +32,9 @@
              SELECT SALIDA  ASSIGN DDSALE                               00022501
              FILE STATUS IS FS-SALIDA.                                  00022601
                                                                         00022701
+             SELECT SALIDACSV ASSIGN DDSALECV                           00022702
+             FILE STATUS IS FS-SALIDACSV.                               00022703
+                                                                        00022704
        DATA DIVISION.                                                   00022801
        FILE SECTION.                                                    00022901
        FD ENTRADA                                                       00040101
@@ -40,6 +48,12 @@
              RECORDING MODE IS F.                                       00040901
                                                                         00041001
        01 REG-SALIDA      PIC X(132).                                   00041101
+                                                                        00041110
+       FD SALIDACSV                                                     00041120
+             BLOCK CONTAINS 0 RECORDS                                   00041130
+             RECORDING MODE IS F.                                       00041140
+                                                                        00041150
+       01 REG-SALIDACSV   PIC X(132).                                   00041160
                                                                         00041201
       **************************************                            00041301
        WORKING-STORAGE SECTION.                                         00041401
@@ -51,8 +65,12 @@
       ****************************************                          00042001
        77  FS-ENTRADA               PIC XX    VALUE SPACES.             00042101
        77  FS-SALIDA                PIC XX    VALUE SPACES.             00042201
+       77  FS-SALIDACSV             PIC XX    VALUE SPACES.             00042250
        77  FS-ACTUAL                PIC XX    VALUE SPACES.             00042302
        77  WS-SQLCODE    PIC +++999 USAGE DISPLAY VALUE ZEROS.          00042402
+       77  WS-CANT-REPETIDOS PIC S9(09) USAGE COMP VALUE ZEROS.         00042420
+       77  WS-CSV-SALDO-ENT  PIC 9(05) VALUE ZEROS.                     00042430
+       77  WS-CSV-SALDO-DEC  PIC 9(02) VALUE ZEROS.                     00042440
                                                                         00042502
       ****************************************                          00042602
       * CLAVES DE CORTE DE CONTROL           *                          00042707
@@ -90,6 +108,13 @@
            03  WS-ENTRADA-ERROR        PIC 9(03) VALUE ZEROS.           00047207
            03  WS-C1-LEIDOS            PIC 9(03) VALUE ZEROS.           00047308
            03  WS-GRABADOS             PIC 9(03) VALUE ZEROS.           00047408
+           03  WS-CANT-CLI-DUP         PIC 9(03) VALUE ZEROS.           00047420
+           03  WS-CANT-CLI-SIN-CTA     PIC 9(03) VALUE ZEROS.           00047440
+           03  WS-CANT-CTA-DUP         PIC 9(03) VALUE ZEROS.           00047460
+           03  WS-CANT-CTA-SIN-CLI     PIC 9(03) VALUE ZEROS.           00047480
+           03  WS-CANT-SALDO-NEG       PIC 9(03) VALUE ZEROS.           00047490
+           03  WS-CANT-FECNAC-INV      PIC 9(03) VALUE ZEROS.           00047492
+           03  WS-CANT-SEXO-INV        PIC 9(03) VALUE ZEROS.           00047494
                                                                         00047508
       *****************************************                         00047608
       *  BANDERAS/FLAGS                       *                         00047708
@@ -151,6 +176,20 @@
           03  WS-NRO-PAGINA         PIC 9(02)    VALUE ZEROES.          00065200
           03  FILLER                PIC X(08)    VALUE SPACES.          00065300
                                                                         00065900
+      ****************************************************              00065910
+      *  SELECTOR DE SECCION DE LISTADO ACTUAL            *              00065920
+      *  (QUE TITULO Y QUE LAYOUT SE ESTA IMPRIMIENDO)     *              00065930
+      ****************************************************              00065940
+       01  WS-TITULO-TEXTO-ACTUAL     PIC X(33) VALUE SPACES.            00065950
+                                                                        00065960
+       01  WS-TIPO-TABLA-ACTUAL       PIC X(07) VALUE SPACES.            00065970
+           88  WS-TIPO-TABLA-CLIENTE     VALUE 'CLIENTE'.                00065980
+           88  WS-TIPO-TABLA-CUENTAS     VALUE 'CUENTAS'.                00065990
+                                                                        00066000
+      *    IDENTIFICA EL CURSOR DE ORIGEN DE LA CUENTA (C5/C6/C7)   *   00066001
+      *    PARA QUE UN CONSUMIDOR DE LA SALIDA (P.EJ. EXAMEN3)      *   00066002
+      *    PUEDA DISTINGUIR LAS SECCIONES DE EXCEPCION ENTRE SI.    *   00066003
+       01  WS-SECCION-CTA-ACTUAL      PIC X(02) VALUE SPACES.           00066004
       ***************************************************               00071800
       *  SUBTITULOS DE LISTADO TABLA DE CLIENTES        *               00071900
       ***************************************************               00072000
@@ -174,6 +213,9 @@
           03 FILLER                 PIC X     VALUE '|'.                00074100
           03 FILLER                 PIC X(10) VALUE                     00074200
                          '   SEXO   '.                                  00074300
+          03 FILLER                 PIC X     VALUE '|'.                00074310
+          03 FILLER                 PIC X(10) VALUE                     00074320
+                         ' ALERTA   '.                                  00074330
                                                                         00074400
       ****************************************************              00074500
       *         LAYOUT TABLA DE CLIENTES                 *              00074600
@@ -203,6 +245,10 @@
           03  FILLER              PIC X         VALUE '|'.              00077000
           03  FILLER              PIC X(05)     VALUE SPACES.           00077100
           03  REG-CLI-SEXO        PIC X         VALUE SPACES.           00077200
+          03  FILLER              PIC X(04)     VALUE SPACES.           00077210
+          03  FILLER              PIC X         VALUE '|'.              00077220
+          03  FILLER              PIC X(01)     VALUE SPACES.           00077230
+          03  REG-CLI-ALERTA      PIC X(10)     VALUE SPACES.           00077240
                                                                         00077300
       ****************************************************              00077400
       *  SUBTITULOS DE LISTADO TABLA DE CUENTAS          *              00077500
@@ -232,7 +278,8 @@
       *****************************************                         00080200
        01 WS-REG-SALIDA-CTA.                                            00080300
           03  FILLER              PIC X         VALUE '|'.              00080400
-          03  FILLER              PIC X(04)     VALUE SPACES.           00080500
+          03  REG-CTA-SECCION     PIC X(02)     VALUE SPACES.           00080450
+          03  FILLER              PIC X(02)     VALUE SPACES.           00080500
           03  REG-CTA-TIPCUEN     PIC X(02)     VALUE SPACES.           00080600
           03  FILLER              PIC X(10)     VALUE SPACES.           00080700
           03  FILLER              PIC X         VALUE '|'.              00080800
@@ -255,6 +302,67 @@
               05 FILLER           PIC X         VALUE '/'.              00082700
               05 REG-FECSAL-DD    PIC 9(02)     VALUE ZEROES.           00082800
                                                                         00082900
+      ***************************************************               00082910
+      *  LINEA DE DETALLE DEL RESUMEN DE TOTALES         *              00082920
+      ***************************************************               00082930
+       01 WS-REG-RESUMEN.                                               00082940
+          03  FILLER              PIC X         VALUE '|'.              00082950
+          03  FILLER              PIC X         VALUE SPACES.           00082960
+          03  REG-RES-DESCRIPCION PIC X(40)     VALUE SPACES.           00082970
+          03  FILLER              PIC X         VALUE SPACES.           00082980
+          03  FILLER              PIC X         VALUE '|'.              00082990
+          03  FILLER              PIC X         VALUE SPACES.           00083000
+          03  REG-RES-VALOR       PIC ZZ9       VALUE ZEROS.            00083010
+          03  FILLER              PIC X         VALUE SPACES.           00083020
+          03  FILLER              PIC X         VALUE '|'.              00083030
+                                                                        00083040
+      ***************************************************               00083041
+      *  LAYOUT EXTRACTO CSV - CLIENTES                  *              00083042
+      ***************************************************               00083043
+       01 WS-REG-CSV-CLI.                                               00083044
+          03  CSV-CLI-TIPDOC       PIC X(02)     VALUE SPACES.          00083045
+          03  FILLER               PIC X         VALUE ','.             00083046
+          03  CSV-CLI-NRODOC       PIC Z(11)     VALUE ZEROS.           00083047
+          03  FILLER               PIC X         VALUE ','.             00083048
+          03  CSV-CLI-NROCLI       PIC Z(03)     VALUE ZEROS.           00083049
+          03  FILLER               PIC X         VALUE ','.             00083050
+          03  CSV-CLI-NOMAPE       PIC X(30)     VALUE SPACES.          00083051
+          03  FILLER               PIC X         VALUE ','.             00083052
+          03  CSV-CLI-FECNAC.                                           00083053
+              05 CSV-FECNAC-AAAA   PIC 9(04)     VALUE ZEROES.          00083054
+              05 FILLER            PIC X         VALUE '/'.             00083055
+              05 CSV-FECNAC-MM     PIC 9(02)     VALUE ZEROES.          00083056
+              05 FILLER            PIC X         VALUE '/'.             00083057
+              05 CSV-FECNAC-DD     PIC 9(02)     VALUE ZEROES.          00083058
+          03  FILLER               PIC X         VALUE ','.             00083059
+          03  CSV-CLI-SEXO         PIC X         VALUE SPACES.          00083060
+          03  FILLER               PIC X         VALUE ','.             00083061
+          03  CSV-CLI-ALERTA       PIC X(10)     VALUE SPACES.          00083061
+      ***************************************************               00083062
+      *  LAYOUT EXTRACTO CSV - CUENTAS                   *              00083063
+      ***************************************************               00083064
+       01 WS-REG-CSV-CTA.                                               00083065
+          03  CSV-CTA-TIPCUEN      PIC X(02)     VALUE SPACES.          00083066
+          03  FILLER               PIC X         VALUE ','.             00083067
+          03  CSV-CTA-NROCUEN      PIC Z(05)     VALUE ZEROS.           00083068
+          03  FILLER               PIC X         VALUE ','.             00083069
+          03  CSV-CTA-SUCUEN       PIC Z(02)     VALUE ZEROS.           00083070
+          03  FILLER               PIC X         VALUE ','.             00083071
+          03  CSV-CTA-NROCLI       PIC Z(03)     VALUE ZEROS.           00083072
+          03  FILLER               PIC X         VALUE ','.             00083073
+          03  CSV-CTA-SALDO.                                            00083074
+              05 CSV-CTA-SALDO-SIGNO PIC X       VALUE SPACE.           00083074
+              05 CSV-CTA-SALDO-ENT PIC Z(4)9    VALUE ZEROS.            00083074
+              05 FILLER            PIC X        VALUE '.'.              00083074
+              05 CSV-CTA-SALDO-DEC PIC 9(02)    VALUE ZEROS.            00083074
+          03  FILLER               PIC X         VALUE ','.             00083075
+          03  CSV-CTA-FECSAL.                                           00083076
+              05 CSV-FECSAL-AAAA   PIC 9(04)     VALUE ZEROES.          00083077
+              05 FILLER            PIC X         VALUE '/'.             00083078
+              05 CSV-FECSAL-MM     PIC 9(02)     VALUE ZEROES.          00083079
+              05 FILLER            PIC X         VALUE '/'.             00083080
+              05 CSV-FECSAL-DD     PIC 9(02)     VALUE ZEROES.          00083081
+                                                                        00083082
       *****************************************                         00084607
       *   FIN IMPRESION DE TITULOS LISTADO    *                         00084707
       *****************************************                         00084807
@@ -401,6 +509,30 @@
               THRU 2000-F-PROCESO                                       00103500
              UNTIL WS-FIN-PROCESO OR WS-FIN-CURSOR.                     00103707
                                                                         00103900
+           IF WS-SI-PROCESO                                             00103910
+              PERFORM 2100-I-PROCESO-CLI-DUP                            00103920
+                 THRU 2100-F-PROCESO-CLI-DUP                            00103930
+           END-IF                                                       00103940
+                                                                        00103950
+           IF WS-SI-PROCESO                                             00103960
+              PERFORM 2200-I-PROCESO-CLI-SIN-CTA                        00103970
+                 THRU 2200-F-PROCESO-CLI-SIN-CTA                        00103980
+           END-IF                                                       00103990
+                                                                        00103991
+           IF WS-SI-PROCESO                                             00103992
+              PERFORM 2300-I-PROCESO-CTA-DUP                            00103993
+                 THRU 2300-F-PROCESO-CTA-DUP                            00103994
+           END-IF                                                       00103995
+                                                                        00103996
+           IF WS-SI-PROCESO                                             00103997
+              PERFORM 2400-I-PROCESO-CTA-SIN-CLI                        00103998
+                 THRU 2400-F-PROCESO-CTA-SIN-CLI                        00103999
+           END-IF                                                       00104090
+                                                                        00104091
+           IF WS-SI-PROCESO                                             00104092
+              PERFORM 2500-I-PROCESO-CTA-SALDO-NEG                      00104093
+                 THRU 2500-F-PROCESO-CTA-SALDO-NEG                      00104094
+           END-IF                                                       00104095
            PERFORM 9999-I-FINAL    THRU                                 00104000
                    9999-F-FINAL.                                        00104100
                                                                         00104200
@@ -527,7 +659,219 @@
             .                                                           00131007
        2000-F-PROCESO. EXIT.                                            00140007
                                                                         00151702
-      ***********************************************************       00166302
+      ***********************************************************       00151710
+      *  SECCION CLIENTES DUPLICADOS (CURSOR C2)                *       00151720
+      ***********************************************************       00151730
+       2100-I-PROCESO-CLI-DUP.                                          00151740
+                                                                        00151750
+           MOVE 'CLIENTES DUPLICADOS' TO WS-TITULO-TEXTO-ACTUAL         00151760
+           SET  WS-TIPO-TABLA-CLIENTE TO TRUE                           00151770
+           MOVE 16                    TO WS-CUENTA-LINEA                00151780
+           SET  WS-SI-CURSOR          TO TRUE                           00151790
+                                                                        00151800
+           PERFORM 8202-I-ABRIR-CURSOR-C2                               00151810
+              THRU 8202-F-ABRIR-CURSOR-C2                               00151820
+                                                                        00151830
+           IF WS-SI-CURSOR                                              00151840
+              PERFORM 8402-I-LEER-CURSOR-C2                             00151850
+                 THRU 8402-F-LEER-CURSOR-C2                             00151860
+                                                                        00151870
+              PERFORM 2110-I-IMPRIMIR-CLI-DUP                           00151880
+                 THRU 2110-F-IMPRIMIR-CLI-DUP                           00151890
+                UNTIL WS-FIN-CURSOR                                     00151900
+                                                                        00151910
+              PERFORM 8302-I-CERRAR-CURSOR-C2                           00151920
+                 THRU 8302-F-CERRAR-CURSOR-C2                           00151930
+           END-IF.                                                      00151940
+                                                                        00151950
+       2100-F-PROCESO-CLI-DUP. EXIT.                                    00151960
+                                                                        00151970
+       2110-I-IMPRIMIR-CLI-DUP.                                         00151980
+                                                                        00151990
+           ADD 1 TO WS-CANT-CLI-DUP                                     00152000
+                                                                        00152010
+           PERFORM 2900-I-ARMAR-REG-SALIDA-CLI                          00152020
+              THRU 2900-F-ARMAR-REG-SALIDA-CLI                          00152030
+                                                                        00152040
+           PERFORM 3000-I-GRABAR-LISTADO                                00152050
+              THRU 3000-F-GRABAR-LISTADO                                00152060
+                                                                        00152070
+           PERFORM 8402-I-LEER-CURSOR-C2                                00152080
+              THRU 8402-F-LEER-CURSOR-C2                                00152090
+           .                                                            00152100
+       2110-F-IMPRIMIR-CLI-DUP. EXIT.                                   00152110
+                                                                        00151702
+      ***********************************************************       00152120
+      *  SECCION CLIENTES SIN CUENTA (CURSOR C3)                *       00152130
+      ***********************************************************       00152140
+       2200-I-PROCESO-CLI-SIN-CTA.                                      00152150
+                                                                        00152160
+           MOVE 'CLIENTES SIN CUENTA' TO WS-TITULO-TEXTO-ACTUAL         00152170
+           SET  WS-TIPO-TABLA-CLIENTE TO TRUE                           00152180
+           MOVE 16                    TO WS-CUENTA-LINEA                00152190
+           SET  WS-SI-CURSOR          TO TRUE                           00152200
+                                                                        00152210
+           PERFORM 8203-I-ABRIR-CURSOR-C3                               00152220
+              THRU 8203-F-ABRIR-CURSOR-C3                               00152230
+                                                                        00152240
+           IF WS-SI-CURSOR                                              00152250
+              PERFORM 8403-I-LEER-CURSOR-C3                             00152260
+                 THRU 8403-F-LEER-CURSOR-C3                             00152270
+                                                                        00152280
+              PERFORM 2210-I-IMPRIMIR-CLI-SIN-CTA                       00152290
+                 THRU 2210-F-IMPRIMIR-CLI-SIN-CTA                       00152300
+                UNTIL WS-FIN-CURSOR                                     00152310
+                                                                        00152320
+              PERFORM 8303-I-CERRAR-CURSOR-C3                           00152330
+                 THRU 8303-F-CERRAR-CURSOR-C3                           00152340
+           END-IF.                                                      00152350
+                                                                        00152360
+       2200-F-PROCESO-CLI-SIN-CTA. EXIT.                                00152370
+                                                                        00152380
+       2210-I-IMPRIMIR-CLI-SIN-CTA.                                     00152390
+                                                                        00152400
+           ADD 1 TO WS-CANT-CLI-SIN-CTA                                 00152410
+                                                                        00152420
+           PERFORM 2900-I-ARMAR-REG-SALIDA-CLI                          00152430
+              THRU 2900-F-ARMAR-REG-SALIDA-CLI                          00152440
+                                                                        00152450
+           PERFORM 3000-I-GRABAR-LISTADO                                00152460
+              THRU 3000-F-GRABAR-LISTADO                                00152470
+                                                                        00152480
+           PERFORM 8403-I-LEER-CURSOR-C3                                00152490
+              THRU 8403-F-LEER-CURSOR-C3                                00152500
+           .                                                            00152510
+       2210-F-IMPRIMIR-CLI-SIN-CTA. EXIT.                               00152520
+                                                                        00152530
+      ***********************************************************       00152540
+      *  SECCION CUENTAS DUPLICADAS (CURSOR C5)                  *       00152550
+      ***********************************************************       00152560
+       2300-I-PROCESO-CTA-DUP.                                          00152570
+                                                                        00152580
+           MOVE 'CUENTAS DUPLICADAS' TO WS-TITULO-TEXTO-ACTUAL          00152590
+           MOVE 'C5'                 TO WS-SECCION-CTA-ACTUAL           00152591
+           SET  WS-TIPO-TABLA-CUENTAS TO TRUE                           00152600
+           MOVE 16                    TO WS-CUENTA-LINEA                00152610
+           SET  WS-SI-CURSOR          TO TRUE                           00152620
+                                                                        00152630
+           PERFORM 8205-I-ABRIR-CURSOR-C5                               00152640
+              THRU 8205-F-ABRIR-CURSOR-C5                               00152650
+                                                                        00152660
+           IF WS-SI-CURSOR                                              00152670
+              PERFORM 8405-I-LEER-CURSOR-C5                             00152680
+                 THRU 8405-F-LEER-CURSOR-C5                             00152690
+                                                                        00152700
+              PERFORM 2310-I-IMPRIMIR-CTA-DUP                           00152710
+                 THRU 2310-F-IMPRIMIR-CTA-DUP                           00152720
+                UNTIL WS-FIN-CURSOR                                     00152730
+                                                                        00152740
+              PERFORM 8305-I-CERRAR-CURSOR-C5                           00152750
+                 THRU 8305-F-CERRAR-CURSOR-C5                           00152760
+           END-IF.                                                      00152770
+                                                                        00152780
+       2300-F-PROCESO-CTA-DUP. EXIT.                                    00152790
+                                                                        00152800
+       2310-I-IMPRIMIR-CTA-DUP.                                         00152810
+                                                                        00152820
+           ADD 1 TO WS-CANT-CTA-DUP                                     00152830
+                                                                        00152840
+           PERFORM 2950-I-ARMAR-REG-SALIDA-CTA                          00152850
+              THRU 2950-F-ARMAR-REG-SALIDA-CTA                          00152860
+                                                                        00152870
+           PERFORM 3000-I-GRABAR-LISTADO                                00152880
+              THRU 3000-F-GRABAR-LISTADO                                00152890
+                                                                        00152900
+           PERFORM 8405-I-LEER-CURSOR-C5                                00152910
+              THRU 8405-F-LEER-CURSOR-C5                                00152920
+           .                                                            00152930
+       2310-F-IMPRIMIR-CTA-DUP. EXIT.                                   00152940
+                                                                        00152950
+      ***********************************************************       00152960
+      *  SECCION CUENTAS SIN CLIENTE (CURSOR C6)                 *       00152970
+      ***********************************************************       00152980
+       2400-I-PROCESO-CTA-SIN-CLI.                                      00152990
+                                                                        00153000
+           MOVE 'CUENTAS SIN CLIENTE' TO WS-TITULO-TEXTO-ACTUAL         00153010
+           MOVE 'C6'                  TO WS-SECCION-CTA-ACTUAL          00153011
+           SET  WS-TIPO-TABLA-CUENTAS TO TRUE                           00153020
+           MOVE 16                    TO WS-CUENTA-LINEA                00153030
+           SET  WS-SI-CURSOR          TO TRUE                           00153040
+                                                                        00153050
+           PERFORM 8206-I-ABRIR-CURSOR-C6                               00153060
+              THRU 8206-F-ABRIR-CURSOR-C6                               00153070
+                                                                        00153080
+           IF WS-SI-CURSOR                                              00153090
+              PERFORM 8406-I-LEER-CURSOR-C6                             00153100
+                 THRU 8406-F-LEER-CURSOR-C6                             00153110
+                                                                        00153120
+              PERFORM 2410-I-IMPRIMIR-CTA-SIN-CLI                       00153130
+                 THRU 2410-F-IMPRIMIR-CTA-SIN-CLI                       00153140
+                UNTIL WS-FIN-CURSOR                                     00153150
+                                                                        00153160
+              PERFORM 8306-I-CERRAR-CURSOR-C6                           00153170
+                 THRU 8306-F-CERRAR-CURSOR-C6                           00153180
+           END-IF.                                                      00153190
+                                                                        00153200
+       2400-F-PROCESO-CTA-SIN-CLI. EXIT.                                00153210
+                                                                        00153220
+       2410-I-IMPRIMIR-CTA-SIN-CLI.                                     00153230
+                                                                        00153240
+           ADD 1 TO WS-CANT-CTA-SIN-CLI                                 00153250
+                                                                        00153260
+           PERFORM 2950-I-ARMAR-REG-SALIDA-CTA                          00153270
+              THRU 2950-F-ARMAR-REG-SALIDA-CTA                          00153280
+                                                                        00153290
+           PERFORM 3000-I-GRABAR-LISTADO                                00153300
+              THRU 3000-F-GRABAR-LISTADO                                00153310
+                                                                        00153320
+           PERFORM 8406-I-LEER-CURSOR-C6                                00153330
+              THRU 8406-F-LEER-CURSOR-C6                                00153340
+           .                                                            00153350
+       2410-F-IMPRIMIR-CTA-SIN-CLI. EXIT.                               00153360
+                                                                        00153370
+      ***********************************************************       00153380
+      *  SECCION CUENTAS CON SALDO NEGATIVO (CURSOR C7)          *       00153390
+      ***********************************************************       00153400
+       2500-I-PROCESO-CTA-SALDO-NEG.                                    00153410
+                                                                        00153420
+           MOVE 'CUENTAS CON SALDO NEGATIVO' TO WS-TITULO-TEXTO-ACTUAL  00153430
+           MOVE 'C7'                         TO WS-SECCION-CTA-ACTUAL   00153431
+           SET  WS-TIPO-TABLA-CUENTAS        TO TRUE                    00153440
+           MOVE 16                           TO WS-CUENTA-LINEA         00153450
+           SET  WS-SI-CURSOR                 TO TRUE                    00153460
+                                                                        00153470
+           PERFORM 8207-I-ABRIR-CURSOR-C7                               00153480
+              THRU 8207-F-ABRIR-CURSOR-C7                               00153490
+                                                                        00153500
+           IF WS-SI-CURSOR                                              00153510
+              PERFORM 8407-I-LEER-CURSOR-C7                             00153520
+                 THRU 8407-F-LEER-CURSOR-C7                             00153530
+                                                                        00153540
+              PERFORM 2510-I-IMPRIMIR-CTA-SALDO-NEG                     00153550
+                 THRU 2510-F-IMPRIMIR-CTA-SALDO-NEG                     00153560
+                UNTIL WS-FIN-CURSOR                                     00153570
+                                                                        00153580
+              PERFORM 8307-I-CERRAR-CURSOR-C7                           00153590
+                 THRU 8307-F-CERRAR-CURSOR-C7                           00153600
+           END-IF.                                                      00153610
+                                                                        00153620
+       2500-F-PROCESO-CTA-SALDO-NEG. EXIT.                              00153630
+                                                                        00153640
+       2510-I-IMPRIMIR-CTA-SALDO-NEG.                                   00153650
+                                                                        00153660
+           ADD 1 TO WS-CANT-SALDO-NEG                                   00153670
+                                                                        00153680
+           PERFORM 2950-I-ARMAR-REG-SALIDA-CTA                          00153690
+              THRU 2950-F-ARMAR-REG-SALIDA-CTA                          00153700
+                                                                        00153710
+           PERFORM 3000-I-GRABAR-LISTADO                                00153720
+              THRU 3000-F-GRABAR-LISTADO                                00153730
+                                                                        00153740
+           PERFORM 8407-I-LEER-CURSOR-C7                                00153750
+              THRU 8407-F-LEER-CURSOR-C7                                00153760
+           .                                                            00153770
+       2510-F-IMPRIMIR-CTA-SALDO-NEG. EXIT.                             00153780
+                                                                        00166302
       *  ARMARDO DE SALIDA REGISTRO DE CLIENTE                  *       00166402
       ***********************************************************       00166502
        2900-I-ARMAR-REG-SALIDA-CLI.                                     00166602
@@ -538,13 +882,55 @@
            MOVE  WT-FECNAC(1:4)  TO REG-FECNAC-AAAA                     00167102
            MOVE  WT-FECNAC(6:2)  TO REG-FECNAC-MM                       00167202
            MOVE  WT-FECNAC(9:2)  TO REG-FECNAC-DD                       00167302
-           MOVE  WT-SEXO         TO REG-CLI-SEXO.                       00167402
+           MOVE  WT-SEXO         TO REG-CLI-SEXO                        00167402
+                                                                        00167403
+           PERFORM 2960-I-VALIDAR-DATOS-CLI                             00167404
+              THRU 2960-F-VALIDAR-DATOS-CLI                             00167405
+           .                                                            00167406
        2900-F-ARMAR-REG-SALIDA-CLI. EXIT.                               00167502
                                                                         00167602
+      ***********************************************************       00167650
+      *  VALIDACION DE FECHA DE NACIMIENTO Y SEXO               *       00167660
+      *  (SI NO PASAN, SE MARCA REG-CLI-ALERTA EN LUGAR DE      *       00167670
+      *   IMPRIMIRLOS SIN NINGUN AVISO)                         *       00167680
+      ***********************************************************       00167690
+       2960-I-VALIDAR-DATOS-CLI.                                        00167700
+                                                                        00167710
+           MOVE SPACES TO REG-CLI-ALERTA                                00167720
+                                                                        00167730
+           IF REG-FECNAC-AAAA < 1900        OR                          00167740
+              REG-FECNAC-AAAA > WS-AAAA     OR                          00167750
+              REG-FECNAC-MM   < 01          OR                          00167760
+              REG-FECNAC-MM   > 12          OR                          00167770
+              REG-FECNAC-DD   < 01          OR                          00167780
+              REG-FECNAC-DD   > 31          OR                          00167790
+              (REG-FECNAC-MM  = 02 AND REG-FECNAC-DD > 29)  OR          00167800
+              (REG-FECNAC-MM  = 04 AND REG-FECNAC-DD > 30)  OR          00167810
+              (REG-FECNAC-MM  = 06 AND REG-FECNAC-DD > 30)  OR          00167820
+              (REG-FECNAC-MM  = 09 AND REG-FECNAC-DD > 30)  OR          00167830
+              (REG-FECNAC-MM  = 11 AND REG-FECNAC-DD > 30)              00167840
+                MOVE 'FECHA INV' TO REG-CLI-ALERTA                      00167850
+                ADD  1 TO WS-CANT-FECNAC-INV                            00167860
+           END-IF                                                       00167870
+                                                                        00167880
+           IF REG-CLI-SEXO NOT = 'F' AND                                00167890
+              REG-CLI-SEXO NOT = 'M' AND                                00167900
+              REG-CLI-SEXO NOT = 'O'                                    00167910
+                IF REG-CLI-ALERTA = SPACES                              00167920
+                     MOVE 'SEXO INV' TO REG-CLI-ALERTA                  00167930
+                ELSE                                                    00167940
+                     MOVE 'FEC/SEXO' TO REG-CLI-ALERTA                  00167950
+                END-IF                                                  00167960
+                ADD  1 TO WS-CANT-SEXO-INV                              00167970
+           END-IF                                                       00167980
+           .                                                            00167990
+       2960-F-VALIDAR-DATOS-CLI. EXIT.                                  00168000
+                                                                        00168001
       ***********************************************************       00167702
       *  ARMARDO DE SALIDA REGISTRO DE CUENTA                   *       00167802
       ***********************************************************       00167902
        2950-I-ARMAR-REG-SALIDA-CTA.                                     00168002
+           MOVE  WS-SECCION-CTA-ACTUAL TO REG-CTA-SECCION               00168050
            MOVE  WS-TIPCUEN      TO REG-CTA-TIPCUEN                     00168102
            MOVE  WS-NROCUEN      TO REG-CTA-NROCUEN                     00168202
            MOVE  WS-SUCUEN       TO REG-CTA-SUCUEN                      00168302
@@ -555,6 +941,51 @@
            MOVE  WS-FECSAL(9:2)  TO REG-FECSAL-DD.                      00168802
        2950-F-ARMAR-REG-SALIDA-CTA. EXIT.                               00168902
                                                                         00169002
+      ***********************************************************       00169003
+      *  ARMADO DE EXTRACTO CSV DE CLIENTE                      *       00169004
+      ***********************************************************       00169005
+       2905-I-ARMAR-CSV-CLI.                                            00169006
+           MOVE  WT-TIPDOC       TO CSV-CLI-TIPDOC                      00169007
+           MOVE  WT-NRODOC       TO CSV-CLI-NRODOC                      00169008
+           MOVE  WT-NROCLI       TO CSV-CLI-NROCLI                      00169009
+           MOVE  WT-NOMAPE       TO CSV-CLI-NOMAPE                      00169010
+           MOVE  WT-FECNAC(1:4)  TO CSV-FECNAC-AAAA                     00169011
+           MOVE  WT-FECNAC(6:2)  TO CSV-FECNAC-MM                       00169012
+           MOVE  WT-FECNAC(9:2)  TO CSV-FECNAC-DD                       00169013
+           MOVE  WT-SEXO         TO CSV-CLI-SEXO                        00169014
+           MOVE  REG-CLI-ALERTA  TO CSV-CLI-ALERTA.                     00169014
+       2905-F-ARMAR-CSV-CLI. EXIT.                                      00169015
+                                                                        00169016
+      ***********************************************************       00169017
+      *  ARMADO DE EXTRACTO CSV DE CUENTA                       *       00169018
+      ***********************************************************       00169019
+       2955-I-ARMAR-CSV-CTA.                                            00169020
+           MOVE  WS-TIPCUEN      TO CSV-CTA-TIPCUEN                     00169021
+           MOVE  WS-NROCUEN      TO CSV-CTA-NROCUEN                     00169022
+           MOVE  WS-SUCUEN       TO CSV-CTA-SUCUEN                      00169023
+           MOVE  WS-NROCLI       TO CSV-CTA-NROCLI                      00169024
+      *    EL SALDO SE ARMA A MANO CON PUNTO DECIMAL FIJO PORQUE EL     00169024
+      *    CSV USA COMA COMO SEPARADOR DE COLUMNAS Y EL PROGRAMA        00169024
+      *    TRABAJA CON DECIMAL-POINT IS COMMA. EL SIGNO SE TOMA DE      00169024
+      *    WS-SALDO ANTES DE TRUNCAR A ENTERO: PARA SALDOS ENTRE        00169024
+      *    -0,01 Y -0,99 EL TRUNCAMIENTO DA CERO Y COBOL NO TIENE       00169024
+      *    CERO NEGATIVO, ASI QUE EL SIGNO DEL ENTERO TRUNCADO NO       00169024
+      *    ALCANZA PARA SABER SI EL SALDO ERA NEGATIVO.                 00169024
+           IF WS-SALDO < 0                                              00169024
+                MOVE '-' TO CSV-CTA-SALDO-SIGNO                         00169024
+           ELSE                                                         00169024
+                MOVE SPACE TO CSV-CTA-SALDO-SIGNO                       00169024
+           END-IF                                                       00169024
+           MOVE  FUNCTION ABS(WS-SALDO) TO WS-CSV-SALDO-ENT             00169024
+           COMPUTE WS-CSV-SALDO-DEC =                                   00169024
+                   FUNCTION MOD(FUNCTION ABS(WS-SALDO) * 100, 100)      00169024
+           MOVE  WS-CSV-SALDO-ENT TO CSV-CTA-SALDO-ENT                  00169024
+           MOVE  WS-CSV-SALDO-DEC TO CSV-CTA-SALDO-DEC                  00169024
+           MOVE  WS-FECSAL(1:4)  TO CSV-FECSAL-AAAA                     00169026
+           MOVE  WS-FECSAL(6:2)  TO CSV-FECSAL-MM                       00169027
+           MOVE  WS-FECSAL(9:2)  TO CSV-FECSAL-DD.                      00169028
+       2955-F-ARMAR-CSV-CTA. EXIT.                                      00169029
+                                                                        00169030
       **************************************                            00169102
       *  GRABAR LISTADO ERRORES            *                            00169202
       **************************************                            00169302
@@ -567,13 +998,19 @@
                    THRU 9000-F-GRABAR-TITULOS                           00170002
            END-IF                                                       00170102
                                                                         00170202
-      *    IF WS-TIPO-TABLA(ID-CURSOR) = 'CLIENTE'                      00170304
+           IF WS-TIPO-TABLA-CLIENTE                                     00170304
                 WRITE REG-SALIDA FROM WS-REG-SALIDA-CLI  AFTER 1        00170400
-      *    END-IF                                                       00170504
+                PERFORM 2905-I-ARMAR-CSV-CLI                            00170401
+                   THRU 2905-F-ARMAR-CSV-CLI                            00170402
+                WRITE REG-SALIDACSV FROM WS-REG-CSV-CLI                 00170403
+           END-IF                                                       00170504
                                                                         00170600
-      *    IF WS-TIPO-TABLA(ID-CURSOR) = 'CUENTAS'                      00170704
+           IF WS-TIPO-TABLA-CUENTAS                                     00170704
                 WRITE REG-SALIDA FROM WS-REG-SALIDA-CTA  AFTER 1        00170800
-      *    END-IF                                                       00170904
+                PERFORM 2955-I-ARMAR-CSV-CTA                            00170801
+                   THRU 2955-F-ARMAR-CSV-CTA                            00170802
+                WRITE REG-SALIDACSV FROM WS-REG-CSV-CTA                 00170803
+           END-IF                                                       00170904
                                                                         00171000
            PERFORM 9996-I-VALIDAR-FS-ACTUAL                             00171102
               THRU 9996-F-VALIDAR-FS-ACTUAL                             00171202
@@ -602,6 +1039,12 @@
            PERFORM 9996-I-VALIDAR-FS-ACTUAL                             00185002
               THRU 9996-F-VALIDAR-FS-ACTUAL                             00185102
                                                                         00185202
+           OPEN OUTPUT SALIDACSV.                                       00185210
+           MOVE FS-SALIDACSV TO FS-ACTUAL                               00185220
+           MOVE 'ARCHIVO EXTRACTO CSV' TO WS-ARCHIVO-DESC               00185230
+           PERFORM 9996-I-VALIDAR-FS-ACTUAL                             00185240
+              THRU 9996-F-VALIDAR-FS-ACTUAL                             00185250
+                                                                        00185260
            IF FS-ENTRADA = '00' AND  FS-SALIDA  = '00'                  00185302
               PERFORM 8200-I-ABRIR-CURSOR                               00185404
                  THRU 8200-F-ABRIR-CURSOR                               00185504
@@ -677,6 +1120,12 @@
            MOVE 'ARCHIVO LISTADO' TO WS-ARCHIVO-DESC                    00192803
            PERFORM 9996-I-VALIDAR-FS-ACTUAL                             00192903
               THRU 9996-F-VALIDAR-FS-ACTUAL                             00193003
+                                                                        00193020
+           CLOSE SALIDACSV.                                             00193030
+           MOVE FS-SALIDACSV TO FS-ACTUAL                               00193040
+           MOVE 'ARCHIVO EXTRACTO CSV' TO WS-ARCHIVO-DESC               00193050
+           PERFORM 9996-I-VALIDAR-FS-ACTUAL                             00193060
+              THRU 9996-F-VALIDAR-FS-ACTUAL                             00193070
            .                                                            00193103
                                                                         00193203
        8100-F-CIERRE-ARCHIVOS. EXIT.                                    00193303
@@ -792,6 +1241,457 @@
                                                                         00204303
        8400-F-LEER-CURSOR. EXIT.                                        00204403
                                                                         00204503
+      ***********************************************************       00204510
+      *  APERTURA DE CURSOR C2 (CLIENTES DUPLICADOS)            *       00204520
+      ***********************************************************       00204530
+       8202-I-ABRIR-CURSOR-C2.                                          00204540
+                                                                        00204550
+           MOVE '8202-I-ABRIR-CURSOR-C2' TO WS-PARRAFO.                 00204560
+                                                                        00204570
+           EXEC SQL  OPEN C2  END-EXEC                                  00204580
+                                                                        00204590
+           IF  SQLCODE EQUAL ZEROS                                      00204600
+                SET WS-CURSOR-ABIERTO-SI   TO TRUE                      00204610
+                SET WS-SI-CURSOR           TO TRUE                      00204620
+           ELSE                                                         00204630
+                MOVE SQLCODE   TO WS-SQLCODE                            00204640
+                DISPLAY '************************************'          00204650
+                DISPLAY '* ERROR DB2   : ' WS-PARRAFO                   00204660
+                DISPLAY '* SQLCODE     : ' WS-SQLCODE                   00204670
+                DISPLAY '************************************'          00204680
+                DISPLAY '* TABLA       : CLIENTES DUPLICADOS *'         00204690
+                DISPLAY '* DESCRIPCION : APERTURA DE CURSOR  *'         00204700
+                DISPLAY '************************************'          00204710
+                MOVE 9999 TO RETURN-CODE                                00204720
+                SET  WS-FIN-CURSOR  TO TRUE                             00204730
+           END-IF.                                                      00204740
+                                                                        00204750
+       8202-F-ABRIR-CURSOR-C2. EXIT.                                    00204760
+                                                                        00204770
+      ***********************************************************       00204780
+      *  CIERRE DE CURSOR C2 (CLIENTES DUPLICADOS)              *       00204790
+      ***********************************************************       00204800
+       8302-I-CERRAR-CURSOR-C2.                                         00204810
+                                                                        00204820
+           MOVE '8302-I-CERRAR-CURSOR-C2' TO WS-PARRAFO.                00204830
+                                                                        00204840
+           EXEC SQL CLOSE C2  END-EXEC                                  00204850
+                                                                        00204860
+           IF  SQLCODE EQUAL ZEROS                                      00204870
+                SET WS-CURSOR-ABIERTO-NO TO TRUE                        00204880
+                CONTINUE                                                00204890
+           ELSE                                                         00204900
+                MOVE SQLCODE   TO WS-SQLCODE                            00204910
+                DISPLAY '************************************'          00204920
+                DISPLAY '* ERROR DB2   : ' WS-PARRAFO                   00204930
+                DISPLAY '* SQLCODE     : ' WS-SQLCODE                   00204940
+                DISPLAY '************************************'          00204950
+                DISPLAY '* TABLA       : CLIENTES DUPLICADOS *'         00204960
+                DISPLAY '* DESCRIPCION : CIERRE DE CURSOR    *'         00204970
+                DISPLAY '************************************'          00204980
+                MOVE 9999 TO RETURN-CODE                                00204990
+           END-IF.                                                      00205000
+                                                                        00205010
+       8302-F-CERRAR-CURSOR-C2. EXIT.                                   00205020
+                                                                        00205030
+      ***********************************************************       00205040
+      *  LECTURA DE CURSOR C2 (CLIENTES DUPLICADOS)             *       00205050
+      ***********************************************************       00205060
+       8402-I-LEER-CURSOR-C2.                                           00205070
+                                                                        00205080
+           MOVE '8402-I-LEER-CURSOR-C2' TO WS-PARRAFO.                  00205090
+                                                                        00205100
+                EXEC SQL                                                00205110
+                   FETCH C2                                             00205120
+                   INTO  :DCLTBCURCLI.WT-TIPDOC,                        00205130
+                         :DCLTBCURCLI.WT-NRODOC,                        00205140
+                         :DCLTBCURCLI.WT-NROCLI,                        00205150
+                         :DCLTBCURCLI.WT-NOMAPE,                        00205160
+                         :DCLTBCURCLI.WT-FECNAC,                        00205170
+                         :DCLTBCURCLI.WT-SEXO                           00205180
+                END-EXEC                                                00205190
+                                                                        00205200
+           EVALUATE TRUE                                                00205210
+           WHEN SQLCODE EQUAL ZEROS                                     00205220
+                CONTINUE                                                00205230
+           WHEN SQLCODE EQUAL +100                                      00205240
+                SET  WS-FIN-CURSOR  TO TRUE                             00205250
+           WHEN OTHER                                                   00205260
+                MOVE SQLCODE   TO WS-SQLCODE                            00205270
+                DISPLAY '************************************'          00205280
+                DISPLAY '* ERROR DB2   : ' WS-PARRAFO                   00205290
+                DISPLAY '* SQLCODE     : ' WS-SQLCODE                   00205300
+                DISPLAY '************************************'          00205310
+                DISPLAY '* TABLA       : CLIENTES DUPLICADOS *'         00205320
+                DISPLAY '* DESCRIPCION : LECTURA DE CURSOR   *'         00205330
+                DISPLAY '************************************'          00205340
+                MOVE 9999 TO RETURN-CODE                                00205350
+                SET  WS-FIN-CURSOR  TO TRUE                             00205360
+           END-EVALUATE.                                                00205370
+                                                                        00205380
+       8402-F-LEER-CURSOR-C2. EXIT.                                     00205390
+                                                                        00205400
+      ***********************************************************       00205410
+      *  APERTURA DE CURSOR C3 (CLIENTES SIN CUENTA)            *       00205420
+      ***********************************************************       00205430
+       8203-I-ABRIR-CURSOR-C3.                                          00205440
+                                                                        00205450
+           MOVE '8203-I-ABRIR-CURSOR-C3' TO WS-PARRAFO.                 00205460
+                                                                        00205470
+           EXEC SQL  OPEN C3  END-EXEC                                  00205480
+                                                                        00205490
+           IF  SQLCODE EQUAL ZEROS                                      00205500
+                SET WS-CURSOR-ABIERTO-SI   TO TRUE                      00205510
+                SET WS-SI-CURSOR           TO TRUE                      00205520
+           ELSE                                                         00205530
+                MOVE SQLCODE   TO WS-SQLCODE                            00205540
+                DISPLAY '************************************'          00205550
+                DISPLAY '* ERROR DB2   : ' WS-PARRAFO                   00205560
+                DISPLAY '* SQLCODE     : ' WS-SQLCODE                   00205570
+                DISPLAY '************************************'          00205580
+                DISPLAY '* TABLA       : CLIENTES SIN CUENTA *'         00205590
+                DISPLAY '* DESCRIPCION : APERTURA DE CURSOR  *'         00205600
+                DISPLAY '************************************'          00205610
+                MOVE 9999 TO RETURN-CODE                                00205620
+                SET  WS-FIN-CURSOR  TO TRUE                             00205630
+           END-IF.                                                      00205640
+                                                                        00205650
+       8203-F-ABRIR-CURSOR-C3. EXIT.                                    00205660
+                                                                        00205670
+      ***********************************************************       00205680
+      *  CIERRE DE CURSOR C3 (CLIENTES SIN CUENTA)              *       00205690
+      ***********************************************************       00205700
+       8303-I-CERRAR-CURSOR-C3.                                         00205710
+                                                                        00205720
+           MOVE '8303-I-CERRAR-CURSOR-C3' TO WS-PARRAFO.                00205730
+                                                                        00205740
+           EXEC SQL CLOSE C3  END-EXEC                                  00205750
+                                                                        00205760
+           IF  SQLCODE EQUAL ZEROS                                      00205770
+                SET WS-CURSOR-ABIERTO-NO TO TRUE                        00205780
+                CONTINUE                                                00205790
+           ELSE                                                         00205800
+                MOVE SQLCODE   TO WS-SQLCODE                            00205810
+                DISPLAY '************************************'          00205820
+                DISPLAY '* ERROR DB2   : ' WS-PARRAFO                   00205830
+                DISPLAY '* SQLCODE     : ' WS-SQLCODE                   00205840
+                DISPLAY '************************************'          00205850
+                DISPLAY '* TABLA       : CLIENTES SIN CUENTA *'         00205860
+                DISPLAY '* DESCRIPCION : CIERRE DE CURSOR    *'         00205870
+                DISPLAY '************************************'          00205880
+                MOVE 9999 TO RETURN-CODE                                00205890
+           END-IF.                                                      00205900
+                                                                        00205910
+       8303-F-CERRAR-CURSOR-C3. EXIT.                                   00205920
+                                                                        00205930
+      ***********************************************************       00205940
+      *  LECTURA DE CURSOR C3 (CLIENTES SIN CUENTA)             *       00205950
+      ***********************************************************       00205960
+       8403-I-LEER-CURSOR-C3.                                           00205970
+                                                                        00205980
+           MOVE '8403-I-LEER-CURSOR-C3' TO WS-PARRAFO.                  00205990
+                                                                        00206000
+                EXEC SQL                                                00206010
+                   FETCH C3                                             00206020
+                   INTO  :DCLTBCURCLI.WT-TIPDOC,                        00206030
+                         :DCLTBCURCLI.WT-NRODOC,                        00206040
+                         :DCLTBCURCLI.WT-NROCLI,                        00206050
+                         :DCLTBCURCLI.WT-NOMAPE,                        00206060
+                         :DCLTBCURCLI.WT-FECNAC,                        00206070
+                         :DCLTBCURCLI.WT-SEXO                           00206080
+                END-EXEC                                                00206090
+                                                                        00206100
+           EVALUATE TRUE                                                00206110
+           WHEN SQLCODE EQUAL ZEROS                                     00206120
+                CONTINUE                                                00206130
+           WHEN SQLCODE EQUAL +100                                      00206140
+                SET  WS-FIN-CURSOR  TO TRUE                             00206150
+           WHEN OTHER                                                   00206160
+                MOVE SQLCODE   TO WS-SQLCODE                            00206170
+                DISPLAY '************************************'          00206180
+                DISPLAY '* ERROR DB2   : ' WS-PARRAFO                   00206190
+                DISPLAY '* SQLCODE     : ' WS-SQLCODE                   00206200
+                DISPLAY '************************************'          00206210
+                DISPLAY '* TABLA       : CLIENTES SIN CUENTA *'         00206220
+                DISPLAY '* DESCRIPCION : LECTURA DE CURSOR   *'         00206230
+                DISPLAY '************************************'          00206240
+                MOVE 9999 TO RETURN-CODE                                00206250
+                SET  WS-FIN-CURSOR  TO TRUE                             00206260
+           END-EVALUATE.                                                00206270
+                                                                        00206280
+       8403-F-LEER-CURSOR-C3. EXIT.                                     00206290
+                                                                        00206300
+      ***********************************************************       00206310
+      *  APERTURA DE CURSOR C5 (CUENTAS DUPLICADAS)              *       00206320
+      ***********************************************************       00206330
+       8205-I-ABRIR-CURSOR-C5.                                          00206340
+                                                                        00206350
+           MOVE '8205-I-ABRIR-CURSOR-C5' TO WS-PARRAFO.                 00206360
+                                                                        00206370
+           EXEC SQL  OPEN C5  END-EXEC                                  00206380
+                                                                        00206390
+           IF  SQLCODE EQUAL ZEROS                                      00206400
+                SET WS-CURSOR-ABIERTO-SI   TO TRUE                      00206410
+                SET WS-SI-CURSOR           TO TRUE                      00206420
+           ELSE                                                         00206430
+                MOVE SQLCODE   TO WS-SQLCODE                            00206440
+                DISPLAY '************************************'          00206450
+                DISPLAY '* ERROR DB2   : ' WS-PARRAFO                   00206460
+                DISPLAY '* SQLCODE     : ' WS-SQLCODE                   00206470
+                DISPLAY '************************************'          00206480
+                DISPLAY '* TABLA       : CUENTAS DUPLICADAS  *'         00206490
+                DISPLAY '* DESCRIPCION : APERTURA DE CURSOR  *'         00206500
+                DISPLAY '************************************'          00206510
+                MOVE 9999 TO RETURN-CODE                                00206520
+                SET  WS-FIN-CURSOR  TO TRUE                             00206530
+           END-IF.                                                      00206540
+                                                                        00206550
+       8205-F-ABRIR-CURSOR-C5. EXIT.                                    00206560
+                                                                        00206570
+      ***********************************************************       00206580
+      *  CIERRE DE CURSOR C5 (CUENTAS DUPLICADAS)                *       00206590
+      ***********************************************************       00206600
+       8305-I-CERRAR-CURSOR-C5.                                         00206610
+                                                                        00206620
+           MOVE '8305-I-CERRAR-CURSOR-C5' TO WS-PARRAFO.                00206630
+                                                                        00206640
+           EXEC SQL CLOSE C5  END-EXEC                                  00206650
+                                                                        00206660
+           IF  SQLCODE EQUAL ZEROS                                      00206670
+                SET WS-CURSOR-ABIERTO-NO TO TRUE                        00206680
+                CONTINUE                                                00206690
+           ELSE                                                         00206700
+                MOVE SQLCODE   TO WS-SQLCODE                            00206710
+                DISPLAY '************************************'          00206720
+                DISPLAY '* ERROR DB2   : ' WS-PARRAFO                   00206730
+                DISPLAY '* SQLCODE     : ' WS-SQLCODE                   00206740
+                DISPLAY '************************************'          00206750
+                DISPLAY '* TABLA       : CUENTAS DUPLICADAS  *'         00206760
+                DISPLAY '* DESCRIPCION : CIERRE DE CURSOR    *'         00206770
+                DISPLAY '************************************'          00206780
+                MOVE 9999 TO RETURN-CODE                                00206790
+           END-IF.                                                      00206800
+                                                                        00206810
+       8305-F-CERRAR-CURSOR-C5. EXIT.                                   00206820
+                                                                        00206830
+      ***********************************************************       00206840
+      *  LECTURA DE CURSOR C5 (CUENTAS DUPLICADAS)               *       00206850
+      ***********************************************************       00206860
+       8405-I-LEER-CURSOR-C5.                                           00206870
+                                                                        00206880
+           MOVE '8405-I-LEER-CURSOR-C5' TO WS-PARRAFO.                  00206890
+                                                                        00206900
+                EXEC SQL                                                00206910
+                   FETCH C5                                             00206920
+                   INTO  :DCLTBCURCTA.WS-TIPCUEN,                       00206930
+                         :DCLTBCURCTA.WS-NROCUEN,                       00206940
+                         :DCLTBCURCTA.WS-SUCUEN,                        00206950
+                         :DCLTBCURCTA.WS-NROCLI,                        00206960
+                         :DCLTBCURCTA.WS-SALDO,                         00206970
+                         :DCLTBCURCTA.WS-FECSAL,                        00206980
+                         :WS-CANT-REPETIDOS                             00206990
+                END-EXEC                                                00207000
+                                                                        00207010
+           EVALUATE TRUE                                                00207020
+           WHEN SQLCODE EQUAL ZEROS                                     00207030
+                CONTINUE                                                00207040
+           WHEN SQLCODE EQUAL +100                                      00207050
+                SET  WS-FIN-CURSOR  TO TRUE                             00207060
+           WHEN OTHER                                                   00207070
+                MOVE SQLCODE   TO WS-SQLCODE                            00207080
+                DISPLAY '************************************'          00207090
+                DISPLAY '* ERROR DB2   : ' WS-PARRAFO                   00207100
+                DISPLAY '* SQLCODE     : ' WS-SQLCODE                   00207110
+                DISPLAY '************************************'          00207120
+                DISPLAY '* TABLA       : CUENTAS DUPLICADAS  *'         00207130
+                DISPLAY '* DESCRIPCION : LECTURA DE CURSOR   *'         00207140
+                DISPLAY '************************************'          00207150
+                MOVE 9999 TO RETURN-CODE                                00207160
+                SET  WS-FIN-CURSOR  TO TRUE                             00207170
+           END-EVALUATE.                                                00207180
+                                                                        00207190
+       8405-F-LEER-CURSOR-C5. EXIT.                                     00207200
+                                                                        00207210
+      ***********************************************************       00207220
+      *  APERTURA DE CURSOR C6 (CUENTAS SIN CLIENTE)             *       00207230
+      ***********************************************************       00207240
+       8206-I-ABRIR-CURSOR-C6.                                          00207250
+                                                                        00207260
+           MOVE '8206-I-ABRIR-CURSOR-C6' TO WS-PARRAFO.                 00207270
+                                                                        00207280
+           EXEC SQL  OPEN C6  END-EXEC                                  00207290
+                                                                        00207300
+           IF  SQLCODE EQUAL ZEROS                                      00207310
+                SET WS-CURSOR-ABIERTO-SI   TO TRUE                      00207320
+                SET WS-SI-CURSOR           TO TRUE                      00207330
+           ELSE                                                         00207340
+                MOVE SQLCODE   TO WS-SQLCODE                            00207350
+                DISPLAY '************************************'          00207360
+                DISPLAY '* ERROR DB2   : ' WS-PARRAFO                   00207370
+                DISPLAY '* SQLCODE     : ' WS-SQLCODE                   00207380
+                DISPLAY '************************************'          00207390
+                DISPLAY '* TABLA       : CUENTAS SIN CLIENTE *'         00207400
+                DISPLAY '* DESCRIPCION : APERTURA DE CURSOR  *'         00207410
+                DISPLAY '************************************'          00207420
+                MOVE 9999 TO RETURN-CODE                                00207430
+                SET  WS-FIN-CURSOR  TO TRUE                             00207440
+           END-IF.                                                      00207450
+                                                                        00207460
+       8206-F-ABRIR-CURSOR-C6. EXIT.                                    00207470
+                                                                        00207480
+      ***********************************************************       00207490
+      *  CIERRE DE CURSOR C6 (CUENTAS SIN CLIENTE)               *       00207500
+      ***********************************************************       00207510
+       8306-I-CERRAR-CURSOR-C6.                                         00207520
+                                                                        00207530
+           MOVE '8306-I-CERRAR-CURSOR-C6' TO WS-PARRAFO.                00207540
+                                                                        00207550
+           EXEC SQL CLOSE C6  END-EXEC                                  00207560
+                                                                        00207570
+           IF  SQLCODE EQUAL ZEROS                                      00207580
+                SET WS-CURSOR-ABIERTO-NO TO TRUE                        00207590
+                CONTINUE                                                00207600
+           ELSE                                                         00207610
+                MOVE SQLCODE   TO WS-SQLCODE                            00207620
+                DISPLAY '************************************'          00207630
+                DISPLAY '* ERROR DB2   : ' WS-PARRAFO                   00207640
+                DISPLAY '* SQLCODE     : ' WS-SQLCODE                   00207650
+                DISPLAY '************************************'          00207660
+                DISPLAY '* TABLA       : CUENTAS SIN CLIENTE *'         00207670
+                DISPLAY '* DESCRIPCION : CIERRE DE CURSOR    *'         00207680
+                DISPLAY '************************************'          00207690
+                MOVE 9999 TO RETURN-CODE                                00207700
+           END-IF.                                                      00207710
+                                                                        00207720
+       8306-F-CERRAR-CURSOR-C6. EXIT.                                   00207730
+                                                                        00207740
+      ***********************************************************       00207750
+      *  LECTURA DE CURSOR C6 (CUENTAS SIN CLIENTE)              *       00207760
+      ***********************************************************       00207770
+       8406-I-LEER-CURSOR-C6.                                           00207780
+                                                                        00207790
+           MOVE '8406-I-LEER-CURSOR-C6' TO WS-PARRAFO.                  00207800
+                                                                        00207810
+                EXEC SQL                                                00207820
+                   FETCH C6                                             00207830
+                   INTO  :DCLTBCURCTA.WS-TIPCUEN,                       00207840
+                         :DCLTBCURCTA.WS-NROCUEN,                       00207850
+                         :DCLTBCURCTA.WS-SUCUEN,                        00207860
+                         :DCLTBCURCTA.WS-NROCLI,                        00207870
+                         :DCLTBCURCTA.WS-SALDO,                         00207880
+                         :DCLTBCURCTA.WS-FECSAL                         00207890
+                END-EXEC                                                00207900
+                                                                        00207910
+           EVALUATE TRUE                                                00207920
+           WHEN SQLCODE EQUAL ZEROS                                     00207930
+                CONTINUE                                                00207940
+           WHEN SQLCODE EQUAL +100                                      00207950
+                SET  WS-FIN-CURSOR  TO TRUE                             00207960
+           WHEN OTHER                                                   00207970
+                MOVE SQLCODE   TO WS-SQLCODE                            00207980
+                DISPLAY '************************************'          00207990
+                DISPLAY '* ERROR DB2   : ' WS-PARRAFO                   00208000
+                DISPLAY '* SQLCODE     : ' WS-SQLCODE                   00208010
+                DISPLAY '************************************'          00208020
+                DISPLAY '* TABLA       : CUENTAS SIN CLIENTE *'         00208030
+                DISPLAY '* DESCRIPCION : LECTURA DE CURSOR   *'         00208040
+                DISPLAY '************************************'          00208050
+                MOVE 9999 TO RETURN-CODE                                00208060
+                SET  WS-FIN-CURSOR  TO TRUE                             00208070
+           END-EVALUATE.                                                00208080
+                                                                        00208090
+       8406-F-LEER-CURSOR-C6. EXIT.                                     00208100
+                                                                        00208110
+      ***********************************************************       00208120
+      *  APERTURA DE CURSOR C7 (SALDOS NEGATIVOS)                *       00208130
+      ***********************************************************       00208140
+       8207-I-ABRIR-CURSOR-C7.                                          00208150
+                                                                        00208160
+           MOVE '8207-I-ABRIR-CURSOR-C7' TO WS-PARRAFO.                 00208170
+                                                                        00208180
+           EXEC SQL  OPEN C7  END-EXEC                                  00208190
+                                                                        00208200
+           IF  SQLCODE EQUAL ZEROS                                      00208210
+                SET WS-CURSOR-ABIERTO-SI   TO TRUE                      00208220
+                SET WS-SI-CURSOR           TO TRUE                      00208230
+           ELSE                                                         00208240
+                MOVE SQLCODE   TO WS-SQLCODE                            00208250
+                DISPLAY '************************************'          00208260
+                DISPLAY '* ERROR DB2   : ' WS-PARRAFO                   00208270
+                DISPLAY '* SQLCODE     : ' WS-SQLCODE                   00208280
+                DISPLAY '************************************'          00208290
+                DISPLAY '* TABLA       : SALDOS NEGATIVOS    *'         00208300
+                DISPLAY '* DESCRIPCION : APERTURA DE CURSOR  *'         00208310
+                DISPLAY '************************************'          00208320
+                MOVE 9999 TO RETURN-CODE                                00208330
+                SET  WS-FIN-CURSOR  TO TRUE                             00208340
+           END-IF.                                                      00208350
+                                                                        00208360
+       8207-F-ABRIR-CURSOR-C7. EXIT.                                    00208370
+                                                                        00208380
+      ***********************************************************       00208390
+      *  CIERRE DE CURSOR C7 (SALDOS NEGATIVOS)                  *       00208400
+      ***********************************************************       00208410
+       8307-I-CERRAR-CURSOR-C7.                                         00208420
+                                                                        00208430
+           MOVE '8307-I-CERRAR-CURSOR-C7' TO WS-PARRAFO.                00208440
+                                                                        00208450
+           EXEC SQL CLOSE C7  END-EXEC                                  00208460
+                                                                        00208470
+           IF  SQLCODE EQUAL ZEROS                                      00208480
+                SET WS-CURSOR-ABIERTO-NO TO TRUE                        00208490
+                CONTINUE                                                00208500
+           ELSE                                                         00208510
+                MOVE SQLCODE   TO WS-SQLCODE                            00208520
+                DISPLAY '************************************'          00208530
+                DISPLAY '* ERROR DB2   : ' WS-PARRAFO                   00208540
+                DISPLAY '* SQLCODE     : ' WS-SQLCODE                   00208550
+                DISPLAY '************************************'          00208560
+                DISPLAY '* TABLA       : SALDOS NEGATIVOS    *'         00208570
+                DISPLAY '* DESCRIPCION : CIERRE DE CURSOR    *'         00208580
+                DISPLAY '************************************'          00208590
+                MOVE 9999 TO RETURN-CODE                                00208600
+           END-IF.                                                      00208610
+                                                                        00208620
+       8307-F-CERRAR-CURSOR-C7. EXIT.                                   00208630
+                                                                        00208640
+      ***********************************************************       00208650
+      *  LECTURA DE CURSOR C7 (SALDOS NEGATIVOS)                 *       00208660
+      ***********************************************************       00208670
+       8407-I-LEER-CURSOR-C7.                                           00208680
+                                                                        00208690
+           MOVE '8407-I-LEER-CURSOR-C7' TO WS-PARRAFO.                  00208700
+                                                                        00208710
+                EXEC SQL                                                00208720
+                   FETCH C7                                             00208730
+                   INTO  :DCLTBCURCTA.WS-TIPCUEN,                       00208740
+                         :DCLTBCURCTA.WS-NROCUEN,                       00208750
+                         :DCLTBCURCTA.WS-SUCUEN,                        00208760
+                         :DCLTBCURCTA.WS-NROCLI,                        00208770
+                         :DCLTBCURCTA.WS-SALDO,                         00208780
+                         :DCLTBCURCTA.WS-FECSAL                         00208790
+                END-EXEC                                                00208800
+                                                                        00208810
+           EVALUATE TRUE                                                00208820
+           WHEN SQLCODE EQUAL ZEROS                                     00208830
+                CONTINUE                                                00208840
+           WHEN SQLCODE EQUAL +100                                      00208850
+                SET  WS-FIN-CURSOR  TO TRUE                             00208860
+           WHEN OTHER                                                   00208870
+                MOVE SQLCODE   TO WS-SQLCODE                            00208880
+                DISPLAY '************************************'          00208890
+                DISPLAY '* ERROR DB2   : ' WS-PARRAFO                   00208900
+                DISPLAY '* SQLCODE     : ' WS-SQLCODE                   00208910
+                DISPLAY '************************************'          00208920
+                DISPLAY '* TABLA       : SALDOS NEGATIVOS    *'         00208930
+                DISPLAY '* DESCRIPCION : LECTURA DE CURSOR   *'         00208940
+                DISPLAY '************************************'          00208950
+                MOVE 9999 TO RETURN-CODE                                00208960
+                SET  WS-FIN-CURSOR  TO TRUE                             00208970
+           END-EVALUATE.                                                00208980
+                                                                        00208990
+       8407-F-LEER-CURSOR-C7. EXIT.                                     00209000
+                                                                        00209010
       **************************************                            00204603
       *  GRABAR TITULOS                    *                            00204703
       **************************************                            00204803
@@ -801,21 +1701,10 @@
                                                                         00205203
            ADD 1 TO WS-NRO-PAGINA                                       00205303
                                                                         00205403
-      *    IF WS-TIPO-TABLA(ID-CURSOR) = 'CLIENTE'                      00205505
-                MOVE 'CONTROL DE INTEGRIDAD DE CLIENTES'                00205603
-                                        TO WS-TITULO-LEYENDA            00205703
-                WRITE REG-SALIDA FROM WS-LINEA  AFTER PAGE              00205803
-                WRITE REG-SALIDA FROM WS-TITULO                         00205903
-                WRITE REG-SALIDA FROM WS-LINEA                          00206003
-      *    END-IF                                                       00206105
-                                                                        00206203
-      *    IF WS-TIPO-TABLA(ID-CURSOR) = 'CUENTAS'                      00206305
-                MOVE 'CONTROL DE INTEGRIDAD DE CUENTAS '                00206403
-                                        TO WS-TITULO-LEYENDA            00206503
-                WRITE REG-SALIDA FROM WS-LINEA  AFTER PAGE              00206603
-                WRITE REG-SALIDA FROM WS-TITULO                         00206703
-                WRITE REG-SALIDA FROM WS-LINEA                          00206803
-      *    END-IF                                                       00206905
+           MOVE WS-TITULO-TEXTO-ACTUAL TO WS-TITULO-LEYENDA             00205603
+           WRITE REG-SALIDA FROM WS-LINEA  AFTER PAGE                   00205803
+           WRITE REG-SALIDA FROM WS-TITULO                              00205903
+           WRITE REG-SALIDA FROM WS-LINEA                               00206003
                                                                         00207003
            PERFORM 9996-I-VALIDAR-FS-ACTUAL                             00207103
               THRU 9996-F-VALIDAR-FS-ACTUAL                             00207203
@@ -834,21 +1723,174 @@
                                                                         00208503
            MOVE '9050-I-GRABAR-SUBTITULOS' TO WS-PARRAFO.               00208603
                                                                         00208703
-      *    IF WS-TIPO-TABLA(ID-CURSOR) = 'CLIENTE'                      00208805
+           IF WS-TIPO-TABLA-CLIENTE                                     00208805
                 WRITE REG-SALIDA FROM WS-SUBTITULO-TBCURCLI  AFTER 1    00208903
                 WRITE REG-SALIDA FROM WS-LINEA                          00209003
-      *    END-IF                                                       00209105
+           END-IF                                                       00209105
                                                                         00209203
-      *    IF WS-TIPO-TABLA(ID-CURSOR) = 'CUENTAS'                      00209305
+           IF WS-TIPO-TABLA-CUENTAS                                     00209305
                 WRITE REG-SALIDA FROM WS-SUBTITULO-TBCURCTA  AFTER 1    00209403
                 WRITE REG-SALIDA FROM WS-LINEA                          00209503
-      *    END-IF                                                       00209605
+           END-IF                                                       00209605
                                                                         00209703
            PERFORM 9996-I-VALIDAR-FS-ACTUAL                             00209803
               THRU 9996-F-VALIDAR-FS-ACTUAL.                            00209903
                                                                         00210003
        9050-F-GRABAR-SUBTITULOS. EXIT.                                  00210103
                                                                         00210203
+      *********************************************************         00210210
+      *  GRABAR PAGINA DE RESUMEN DE TOTALES AL PIE DEL       *         00210220
+      *  LISTADO (WS-CANT-* ACUMULADOS DURANTE EL PROCESO)    *         00210230
+      *********************************************************         00210240
+       9900-I-GRABAR-RESUMEN.                                           00210250
+                                                                        00210260
+           MOVE '9900-I-GRABAR-RESUMEN' TO WS-PARRAFO                   00210270
+                                                                        00210280
+           MOVE SPACES TO WS-TIPO-TABLA-ACTUAL                          00210290
+           MOVE 'RESUMEN DE TOTALES' TO WS-TITULO-TEXTO-ACTUAL          00210300
+                                                                        00210310
+           PERFORM 9000-I-GRABAR-TITULOS                                00210320
+              THRU 9000-F-GRABAR-TITULOS                                00210330
+                                                                        00210340
+           MOVE 'TOTAL DOCUMENTOS DU'          TO REG-RES-DESCRIPCION   00210350
+           MOVE WS-CANT-DU                     TO REG-RES-VALOR         00210360
+           PERFORM 9910-I-GRABAR-LINEA-RESUMEN                          00210370
+              THRU 9910-F-GRABAR-LINEA-RESUMEN                          00210380
+                                                                        00210390
+           MOVE '  * TOTAL FEMENINOS'          TO REG-RES-DESCRIPCION   00210400
+           MOVE WS-CANT-DU-F                   TO REG-RES-VALOR         00210410
+           PERFORM 9910-I-GRABAR-LINEA-RESUMEN                          00210420
+              THRU 9910-F-GRABAR-LINEA-RESUMEN                          00210430
+                                                                        00210440
+           MOVE '  * TOTAL MASCULINOS'         TO REG-RES-DESCRIPCION   00210450
+           MOVE WS-CANT-DU-M                   TO REG-RES-VALOR         00210460
+           PERFORM 9910-I-GRABAR-LINEA-RESUMEN                          00210470
+              THRU 9910-F-GRABAR-LINEA-RESUMEN                          00210480
+                                                                        00210490
+           MOVE '  * TOTAL OTRO'               TO REG-RES-DESCRIPCION   00210500
+           MOVE WS-CANT-DU-O                   TO REG-RES-VALOR         00210510
+           PERFORM 9910-I-GRABAR-LINEA-RESUMEN                          00210520
+              THRU 9910-F-GRABAR-LINEA-RESUMEN                          00210530
+                                                                        00210540
+           MOVE 'TOTAL DOCUMENTOS PA'          TO REG-RES-DESCRIPCION   00210550
+           MOVE WS-CANT-PA                     TO REG-RES-VALOR         00210560
+           PERFORM 9910-I-GRABAR-LINEA-RESUMEN                          00210570
+              THRU 9910-F-GRABAR-LINEA-RESUMEN                          00210580
+                                                                        00210590
+           MOVE '  * TOTAL FEMENINOS'          TO REG-RES-DESCRIPCION   00210600
+           MOVE WS-CANT-PA-F                   TO REG-RES-VALOR         00210610
+           PERFORM 9910-I-GRABAR-LINEA-RESUMEN                          00210620
+              THRU 9910-F-GRABAR-LINEA-RESUMEN                          00210630
+                                                                        00210640
+           MOVE '  * TOTAL MASCULINOS'         TO REG-RES-DESCRIPCION   00210650
+           MOVE WS-CANT-PA-M                   TO REG-RES-VALOR         00210660
+           PERFORM 9910-I-GRABAR-LINEA-RESUMEN                          00210670
+              THRU 9910-F-GRABAR-LINEA-RESUMEN                          00210680
+                                                                        00210690
+           MOVE '  * TOTAL OTRO'               TO REG-RES-DESCRIPCION   00210700
+           MOVE WS-CANT-PA-O                   TO REG-RES-VALOR         00210710
+           PERFORM 9910-I-GRABAR-LINEA-RESUMEN                          00210720
+              THRU 9910-F-GRABAR-LINEA-RESUMEN                          00210730
+                                                                        00210740
+           MOVE 'TOTAL DOCUMENTOS PE'          TO REG-RES-DESCRIPCION   00210750
+           MOVE WS-CANT-PE                     TO REG-RES-VALOR         00210760
+           PERFORM 9910-I-GRABAR-LINEA-RESUMEN                          00210770
+              THRU 9910-F-GRABAR-LINEA-RESUMEN                          00210780
+                                                                        00210790
+           MOVE '  * TOTAL FEMENINOS'          TO REG-RES-DESCRIPCION   00210800
+           MOVE WS-CANT-PE-F                   TO REG-RES-VALOR         00210810
+           PERFORM 9910-I-GRABAR-LINEA-RESUMEN                          00210820
+              THRU 9910-F-GRABAR-LINEA-RESUMEN                          00210830
+                                                                        00210840
+           MOVE '  * TOTAL MASCULINOS'         TO REG-RES-DESCRIPCION   00210850
+           MOVE WS-CANT-PE-M                   TO REG-RES-VALOR         00210860
+           PERFORM 9910-I-GRABAR-LINEA-RESUMEN                          00210870
+              THRU 9910-F-GRABAR-LINEA-RESUMEN                          00210880
+                                                                        00210890
+           MOVE '  * TOTAL OTRO'               TO REG-RES-DESCRIPCION   00210900
+           MOVE WS-CANT-PE-O                   TO REG-RES-VALOR         00210910
+           PERFORM 9910-I-GRABAR-LINEA-RESUMEN                          00210920
+              THRU 9910-F-GRABAR-LINEA-RESUMEN                          00210930
+                                                                        00210940
+           MOVE 'TOTAL REG. ENTRADA LEIDOS'     TO REG-RES-DESCRIPCION  00210950
+           MOVE WS-ENTRADA-LEIDOS               TO REG-RES-VALOR        00210960
+           PERFORM 9910-I-GRABAR-LINEA-RESUMEN                          00210970
+              THRU 9910-F-GRABAR-LINEA-RESUMEN                          00210980
+                                                                        00210990
+           MOVE 'TOTAL REG. ENTRADA ERROR'      TO REG-RES-DESCRIPCION  00211000
+           MOVE WS-ENTRADA-ERROR                TO REG-RES-VALOR        00211010
+           PERFORM 9910-I-GRABAR-LINEA-RESUMEN                          00211020
+              THRU 9910-F-GRABAR-LINEA-RESUMEN                          00211030
+                                                                        00211040
+           MOVE 'TOTAL REG. CURSOR LEIDOS'      TO REG-RES-DESCRIPCION  00211050
+           MOVE WS-C1-LEIDOS                    TO REG-RES-VALOR        00211060
+           PERFORM 9910-I-GRABAR-LINEA-RESUMEN                          00211070
+              THRU 9910-F-GRABAR-LINEA-RESUMEN                          00211080
+                                                                        00211090
+           MOVE 'TOTAL REGISTROS GRABADOS'      TO REG-RES-DESCRIPCION  00211100
+           MOVE WS-GRABADOS                     TO REG-RES-VALOR        00211110
+           PERFORM 9910-I-GRABAR-LINEA-RESUMEN                          00211120
+              THRU 9910-F-GRABAR-LINEA-RESUMEN                          00211130
+                                                                        00211140
+           MOVE 'TOTAL CLIENTES DUPLICADOS'     TO REG-RES-DESCRIPCION  00211150
+           MOVE WS-CANT-CLI-DUP                 TO REG-RES-VALOR        00211160
+           PERFORM 9910-I-GRABAR-LINEA-RESUMEN                          00211170
+              THRU 9910-F-GRABAR-LINEA-RESUMEN                          00211180
+                                                                        00211190
+           MOVE 'TOTAL CLIENTES SIN CUENTA'     TO REG-RES-DESCRIPCION  00211200
+           MOVE WS-CANT-CLI-SIN-CTA             TO REG-RES-VALOR        00211210
+           PERFORM 9910-I-GRABAR-LINEA-RESUMEN                          00211220
+              THRU 9910-F-GRABAR-LINEA-RESUMEN                          00211230
+                                                                        00211240
+           MOVE 'TOTAL CUENTAS DUPLICADAS'      TO REG-RES-DESCRIPCION  00211250
+           MOVE WS-CANT-CTA-DUP                 TO REG-RES-VALOR        00211260
+           PERFORM 9910-I-GRABAR-LINEA-RESUMEN                          00211270
+              THRU 9910-F-GRABAR-LINEA-RESUMEN                          00211280
+                                                                        00211290
+           MOVE 'TOTAL CUENTAS SIN CLIENTE'     TO REG-RES-DESCRIPCION  00211300
+           MOVE WS-CANT-CTA-SIN-CLI             TO REG-RES-VALOR        00211310
+           PERFORM 9910-I-GRABAR-LINEA-RESUMEN                          00211320
+              THRU 9910-F-GRABAR-LINEA-RESUMEN                          00211330
+                                                                        00211340
+           MOVE 'TOTAL CUENTAS SALDO NEGATIVO'  TO REG-RES-DESCRIPCION  00211350
+           MOVE WS-CANT-SALDO-NEG               TO REG-RES-VALOR        00211360
+           PERFORM 9910-I-GRABAR-LINEA-RESUMEN                          00211370
+              THRU 9910-F-GRABAR-LINEA-RESUMEN                          00211380
+                                                                        00211381
+           MOVE 'TOTAL CLIENTES FECNAC.INVAL'    TO REG-RES-DESCRIPCION 00211382
+           MOVE WS-CANT-FECNAC-INV               TO REG-RES-VALOR       00211383
+           PERFORM 9910-I-GRABAR-LINEA-RESUMEN                          00211384
+              THRU 9910-F-GRABAR-LINEA-RESUMEN                          00211385
+                                                                        00211386
+           MOVE 'TOTAL CLIENTES SEXO INVALIDO'   TO REG-RES-DESCRIPCION 00211387
+           MOVE WS-CANT-SEXO-INV                 TO REG-RES-VALOR       00211388
+           PERFORM 9910-I-GRABAR-LINEA-RESUMEN                          00211389
+              THRU 9910-F-GRABAR-LINEA-RESUMEN                          00211390
+           .                                                            00211391
+                                                                        00211400
+       9900-F-GRABAR-RESUMEN. EXIT.                                     00211410
+                                                                        00211420
+      *********************************************************         00211430
+      *  GRABAR UNA LINEA DE DETALLE DEL RESUMEN DE TOTALES,  *         00211440
+      *  RESPETANDO EL SALTO DE PAGINA CADA 15 RENGLONES      *         00211450
+      *********************************************************         00211460
+       9910-I-GRABAR-LINEA-RESUMEN.                                     00211470
+                                                                        00211480
+           IF WS-CUENTA-LINEA > 15                                      00211490
+                PERFORM 9000-I-GRABAR-TITULOS                           00211500
+                   THRU 9000-F-GRABAR-TITULOS                           00211510
+           END-IF                                                       00211520
+                                                                        00211530
+           WRITE REG-SALIDA FROM WS-REG-RESUMEN  AFTER 1                00211540
+                                                                        00211550
+           PERFORM 9996-I-VALIDAR-FS-ACTUAL                             00211560
+              THRU 9996-F-VALIDAR-FS-ACTUAL                             00211570
+                                                                        00211580
+           ADD 1 TO WS-CUENTA-LINEA                                     00211590
+           .                                                            00211600
+                                                                        00211610
+       9910-F-GRABAR-LINEA-RESUMEN. EXIT.                               00211620
+                                                                        00211630
       *********************************************************         00210303
       *  VALIDACION FILE STATUS ARCHIVO SALIDA LISTADO        *         00210403
       *********************************************************         00210503
@@ -873,6 +1915,9 @@
       **************************************                            00212403
        9999-I-FINAL.                                                    00212503
                                                                         00212603
+           PERFORM 9900-I-GRABAR-RESUMEN                                00212610
+              THRU 9900-F-GRABAR-RESUMEN                                00212620
+                                                                        00212630
            PERFORM 8100-I-CIERRE-ARCHIVOS                               00212703
               THRU 8100-F-CIERRE-ARCHIVOS                               00212803
                                                                         00212903
@@ -903,6 +1948,18 @@
            DISPLAY '----------------------------------------------'     00215407
            DISPLAY 'TOTAL REGISTROS GRABADOS   : '  WS-GRABADOS.        00215507
            DISPLAY '**********************************************'.    00215607
+           DISPLAY ' '.                                                 00215620
+           DISPLAY '**********************************************'.    00215630
+           DISPLAY '*  TOTALES DE INTEGRIDAD REFERENCIAL         *'.    00215640
+           DISPLAY '**********************************************'.    00215650
+           DISPLAY 'TOTAL CLIENTES DUPLICADOS  : ' WS-CANT-CLI-DUP.     00215660
+           DISPLAY 'TOTAL CLIENTES SIN CUENTA  : ' WS-CANT-CLI-SIN-CTA. 00215665
+           DISPLAY 'TOTAL CUENTAS DUPLICADAS   : ' WS-CANT-CTA-DUP.     00215667
+           DISPLAY 'TOTAL CUENTAS SIN CLIENTE  : ' WS-CANT-CTA-SIN-CLI. 00215668
+           DISPLAY 'TOTAL CUENTAS SALDO NEG.   : ' WS-CANT-SALDO-NEG.   00215669
+           DISPLAY 'TOTAL CLIENTES FEC.NAC.INV : ' WS-CANT-FECNAC-INV.  00215671
+           DISPLAY 'TOTAL CLIENTES SEXO INVAL. : ' WS-CANT-SEXO-INV.    00215672
+           DISPLAY '**********************************************'.    00215670
                                                                         00215707
        9999-F-FINAL.                                                    00215807
            EXIT.                                                        00216003
