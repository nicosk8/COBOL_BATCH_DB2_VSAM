@@ -10,8 +10,12 @@
       **********************************************************        00017000
       *  FECHA   *    DETALLE        * COD *                            00018000
       **************************************                            00019000
-      *          *                   *     *                            00019100
-      *          *                   *     *                            00019200
+      *09/08/26  * ACTUALIZA SALDO   *RVH  *                            00019100
+      *09/08/26  * ARCHIVO RECHAZOS  *RVH  *                            00019200
+      *09/08/26  * CHECKPOINT/RESTART*RVH  *                            00019210
+      *09/08/26  * VALIDA MONTO MOVIM*RVH  *                            00019220
+      *09/08/26  * CORTE POR SUCURSAL*RVH  *                            00019230
+      *09/08/26  * ENTRADA VSAM KSDS  *RVH  *                           00019240
       **************************************                            00019300
        ENVIRONMENT DIVISION.                                            00019400
        CONFIGURATION SECTION.                                           00019500
@@ -22,18 +26,35 @@
        FILE-CONTROL.                                                    00020000
                                                                         00020600
              SELECT ENTRADA ASSIGN DDENTRA                              00021000
+             ORGANIZATION IS INDEXED                                    00021100
+             ACCESS MODE IS DYNAMIC                                     00021200
+             RECORD KEY IS REG-ENT-NROSEC                               00021300
+             ALTERNATE RECORD KEY IS REG-ENT-CLAVE WITH DUPLICATES      00021400
              FILE STATUS IS FS-ENTRADA.                                 00022300
                                                                         00022400
              SELECT SALIDA  ASSIGN DDSALE                               00022500
              FILE STATUS IS FS-SALIDA.                                  00022600
                                                                         00022700
+             SELECT RECHAZOS ASSIGN DDRECHAZ                            00022710
+             FILE STATUS IS FS-RECHAZOS.                                00022720
+                                                                        00022730
+             SELECT CHECKPT  ASSIGN DDCHKPT                             00022740
+             FILE STATUS IS FS-CHECKPT.                                 00022750
+                                                                        00022760
        DATA DIVISION.                                                   00022800
        FILE SECTION.                                                    00022900
        FD ENTRADA                                                       00040100
-             BLOCK CONTAINS 0 RECORDS                                   00040200
-             RECORDING MODE IS F.                                       00040300
+             RECORD CONTAINS 17 CHARACTERS.                             00040300
                                                                         00040400
-       01 REG-ENTRADA     PIC X(13).                                    00040501
+       01 REG-ENTRADA.                                                  00040501
+           03 REG-ENT-NROSEC   PIC 9(08) USAGE COMP.                    00040510
+           03 REG-ENT-DATOS.                                            00040520
+               05 REG-ENT-CLAVE.                                        00040530
+                   07 REG-ENT-TIPCUEN   PIC X(02).                      00040540
+                   07 REG-ENT-NROCUEN   PIC S9(5)V USAGE COMP-3.        00040550
+               05 REG-ENT-NROCLI    PIC S9(3)V USAGE COMP-3.            00040560
+               05 REG-ENT-SALDO     PIC S9(5)V9(2) USAGE COMP-3.        00040570
+               05 REG-ENT-TIPMOV    PIC X(02).                          00040580
                                                                         00040600
        FD SALIDA                                                        00040700
              BLOCK CONTAINS 0 RECORDS                                   00040800
@@ -41,6 +62,18 @@
                                                                         00041000
        01 REG-SALIDA      PIC X(132).                                   00041100
                                                                         00041200
+       FD RECHAZOS                                                      00041210
+             BLOCK CONTAINS 0 RECORDS                                   00041220
+             RECORDING MODE IS F.                                       00041230
+                                                                        00041240
+       01 REG-RECHAZOS    PIC X(13).                                    00041250
+                                                                        00041260
+       FD CHECKPT                                                       00041270
+             BLOCK CONTAINS 0 RECORDS                                   00041280
+             RECORDING MODE IS F.                                       00041290
+                                                                        00041295
+       01 REG-CHECKPOINT  PIC X(57).                                    00041298
+                                                                        00041299
       **************************************                            00041300
        WORKING-STORAGE SECTION.                                         00041400
       **************************************                            00041500
@@ -51,8 +84,13 @@
       ****************************************                          00042000
        77  FS-ENTRADA               PIC XX    VALUE SPACES.             00042100
        77  FS-SALIDA                PIC XX    VALUE SPACES.             00042200
+       77  FS-RECHAZOS              PIC XX    VALUE SPACES.             00042210
+       77  FS-CHECKPT               PIC XX    VALUE SPACES.             00042220
        77  FS-ACTUAL                PIC XX    VALUE SPACES.             00042300
        77  WS-SQLCODE    PIC +++999 USAGE DISPLAY VALUE ZEROS.          00042400
+       77  WS-INTERVALO-CHECKPOINT  PIC 9(03) VALUE 010.                00042410
+       77  WS-IDX-SALTO             PIC 9(05) VALUE ZEROS.              00042420
+       77  WS-MONTO-MAXIMO-PERMITIDO PIC 9(05)V9(02) VALUE 50000,00.    00042430
                                                                         00042500
       ****************************************                          00042600
       * CLAVES DE CORTE DE CONTROL           *                          00042700
@@ -68,13 +106,29 @@
        01  WS-CLAVE-CORTE-MENOR.                                        00043701
            03  WS-TIPMOV-ANT       PIC X(02) VALUE SPACES.              00043801
                                                                         00043901
+       01  WS-CLAVE-CORTE-SUCURSAL.                                     00043902
+           03  WS-SUCUEN-ANT       PIC S9(02) VALUE -1.                 00043903
+                                                                        00043904
+      *    CLAVE Y SALDO DE LA CUENTA QUE SE ESTA CERRANDO, TOMADOS     00043905
+      *    ANTES DE PERFORM 8400-I-LEER-CURSOR (QUE AVANZA EL CURSOR    00043906
+      *    Y SUMA EL SALDO DE LA PROXIMA FILA A WS-SALDO-ACUMULADO).    00043907
+      *    2960-I-ACTUALIZAR-SALDO-CTA GRABA SIEMPRE CONTRA ESTA        00043908
+      *    FOTO, Y 2950-I-ARMAR-REG-SALIDA-CTA IMPRIME SIEMPRE ESTA     00043908
+      *    MISMA FOTO, NUNCA LAS VARIABLES DEL CURSOR POST-FETCH.       00043909
+       01  WS-CLAVE-ACTUALIZAR.                                         00043910
+           03  WS-TIPCUEN-ACTUALIZAR   PIC X(02)  VALUE SPACES.         00043911
+           03  WS-NROCUEN-ACTUALIZAR   PIC S9(5)V VALUE ZEROES.         00043912
+           03  WS-SUCUEN-ACTUALIZAR    PIC S9(02) VALUE ZEROES.         00043913
+           03  WS-NROCLI-ACTUALIZAR    PIC S9(03) VALUE ZEROES.         00043914
+                                                                        00043915
       ****************************************                          00044001
       * CONTADORES                           *                          00044101
       ****************************************                          00044201
        01  WS-CONTADORES.                                               00044301
            03  WS-TOT-GRAL             PIC 9(03) VALUE ZEROS.           00044401
            03  WS-SUB-TOT              PIC 9(03) VALUE ZEROS.           00044501
-           03  WS-SALDO-ACUMULADO      PIC S9(05) VALUE ZEROS.          00044601
+           03  WS-SALDO-ACUMULADO      PIC S9(05)V9(02) VALUE ZEROS.    00044601
+           03  WS-SALDO-ACTUALIZAR     PIC S9(05)V9(02) VALUE ZEROS.    00044602
                                                                         00044701
            03  WS-CONTADORES-CLAVE-MAYOR.                               00045001
                05  WS-CANT-MOV         PIC 9(03) VALUE ZEROS.           00045201
@@ -82,13 +136,40 @@
            03  WS-CONTADORES-MENOR.                                     00045501
                05  WS-CANT-MOV-DB      PIC 9(03) VALUE ZEROS.           00045901
                05  WS-CANT-MOV-CR      PIC 9(03) VALUE ZEROS.           00046001
+                                                                        00046002
+           03  WS-CONTADORES-SUCURSAL.                                  00046003
+               05  WS-SUC-TOT-DB       PIC 9(05) VALUE ZEROS.           00046004
+               05  WS-SUC-TOT-CR       PIC 9(05) VALUE ZEROS.           00046005
                                                                         00047001
            03  WS-ENTRADA-LEIDOS       PIC 9(03) VALUE ZEROS.           00047100
            03  WS-ENTRADA-ERROR        PIC 9(03) VALUE ZEROS.           00047200
+           03  WS-ENTRADA-RECHAZADOS   PIC 9(03) VALUE ZEROS.           00047210
            03  WS-C4-LEIDOS            PIC 9(03) VALUE ZEROS.           00047301
            03  WS-GRABADOS             PIC 9(03) VALUE ZEROS.           00047400
            03  WS-EDIT                 PIC Z(03) VALUE ZEROS.           00047701
                                                                         00047801
+      *****************************************                         00047811
+      *  AREA DE CHECKPOINT (RESTART)         *                         00047821
+      *****************************************                         00047831
+       01  WS-AREA-CHECKPOINT.                                          00047841
+           03  CKPT-ENTRADA-LEIDOS      PIC 9(03) VALUE ZEROS.          00047851
+           03  CKPT-C4-LEIDOS           PIC 9(03) VALUE ZEROS.          00047861
+           03  CKPT-ENTRADA-ERROR       PIC 9(03) VALUE ZEROS.          00047871
+           03  CKPT-ENTRADA-RECHAZADOS  PIC 9(03) VALUE ZEROS.          00047881
+           03  CKPT-GRABADOS            PIC 9(03) VALUE ZEROS.          00047891
+           03  CKPT-NRO-PAGINA          PIC 9(02) VALUE ZEROS.          00047901
+           03  CKPT-TOT-GRAL            PIC 9(03) VALUE ZEROS.          00047911
+           03  CKPT-SUB-TOT             PIC 9(03) VALUE ZEROS.          00047921
+           03  CKPT-CANT-MOV-DB         PIC 9(03) VALUE ZEROS.          00047931
+           03  CKPT-CANT-MOV-CR         PIC 9(03) VALUE ZEROS.          00047941
+           03  CKPT-SALDO-ACUMULADO     PIC S9(05)V9(02) VALUE ZEROS.   00047951
+           03  CKPT-TIPCUEN-ANT         PIC X(02) VALUE SPACES.         00047961
+           03  CKPT-NROCUEN-ANT         PIC S9(5)V VALUE ZEROS.         00047971
+           03  CKPT-SUCUEN-ANT          PIC S9(02) VALUE -1.            00047972
+           03  CKPT-SUC-TOT-DB          PIC 9(05) VALUE ZEROS.          00047973
+           03  CKPT-SUC-TOT-CR          PIC 9(05) VALUE ZEROS.          00047974
+           03  CKPT-TIPMOV-ANT          PIC X(02) VALUE SPACES.         00047981
+                                                                        00047991
       *****************************************                         00047901
       *  BANDERAS/FLAGS                       *                         00048001
       *****************************************                         00048101
@@ -105,6 +186,32 @@
            88  WS-CURSOR-ABIERTO-SI    VALUE 'T'.                       00049501
            88  WS-CURSOR-ABIERTO-NO    VALUE 'F'.                       00049601
                                                                         00049701
+       01  WS-FLAG-CHECKPT          PIC X VALUE 'T'.                    00049611
+           88  WS-SI-CHECKPT           VALUE 'T'.                       00049621
+           88  WS-FIN-CHECKPT          VALUE 'F'.                       00049631
+                                                                        00049641
+       01  WS-FLAG-CUENTA-UNICA     PIC X VALUE 'F'.                    00049642
+           88  WS-MODO-CUENTA-UNICA-SI VALUE 'T'.                       00049643
+           88  WS-MODO-CUENTA-UNICA-NO VALUE 'F'.                       00049644
+                                                                        00049645
+      *****************************************                         00049651
+      *  PARAMETRO DE EJECUCION (SYSIN)       *                         00049661
+      *  COL 1   : 'R' = RESTART , BLANCO = NORMAL                      00049671
+      *  COL 3-5 : INTERVALO DE CHECKPOINT (CANT. DE REGISTROS)         00049681
+      *  COL 7-8 : TIPCUEN DE CUENTA UNICA (BLANCO = CORRIDA COMPLETA)  00049682
+      *  COL 9-13: NROCUEN DE CUENTA UNICA (RELEE SOLO ESA CUENTA)      00049683
+      *****************************************                         00049691
+       01  WS-PARM-ENTRADA.                                             00049701
+           03  WS-PARM-MODO         PIC X(01) VALUE SPACE.              00049711
+               88  WS-EJECUCION-RESTART   VALUE 'R'.                    00049721
+               88  WS-EJECUCION-NORMAL    VALUE SPACE, 'N'.             00049731
+           03  FILLER               PIC X(01) VALUE SPACE.              00049741
+           03  WS-PARM-INTERVALO    PIC 9(03) VALUE ZEROS.              00049751
+           03  FILLER               PIC X(01) VALUE SPACE.              00049752
+           03  WS-PARM-CUENTA-FILTRO.                                   00049753
+               05  WS-PARM-TIPCUEN      PIC X(02) VALUE SPACES.         00049754
+               05  WS-PARM-NROCUEN      PIC 9(05) VALUE ZEROS.          00049755
+                                                                        00049761
       *****************************************                         00050101
       *  VARIABLES AUXILARES.                *                          00050201
       *****************************************                         00050301
@@ -169,7 +276,8 @@
       *****************************************                         00080200
        01 WS-REG-SALIDA-CTA.                                            00080300
           03  FILLER              PIC X         VALUE '|'.              00080400
-          03  FILLER              PIC X(04)     VALUE SPACES.           00080500
+          03  REG-CTA-SECCION     PIC X(02)     VALUE SPACES.           00080450
+          03  FILLER              PIC X(02)     VALUE SPACES.           00080500
           03  REG-CTA-TIPCUEN     PIC X(02)     VALUE SPACES.           00080600
           03  FILLER              PIC X(10)     VALUE SPACES.           00080700
           03  FILLER              PIC X         VALUE '|'.              00080800
@@ -270,16 +378,25 @@
                                                                         00106000
            SET WS-SI-PROCESO TO TRUE                                    00107011
                                                                         00109800
+           PERFORM 1005-I-LEER-PARM                                     00109810
+              THRU 1005-F-LEER-PARM                                     00109820
+                                                                        00109830
            PERFORM 8000-I-APERTURA-ARCHIVOS                             00111000
               THRU 8000-F-APERTURA-ARCHIVOS                             00111100
                                                                         00111200
            IF FS-ENTRADA = '00' AND  FS-SALIDA  = '00'                  00111300
-              PERFORM 8005-I-LECTURA-INICIAL                            00111401
-                 THRU 8005-F-LECTURA-INICIAL                            00111502
-              PERFORM 8200-I-ABRIR-CURSOR                               00111600
-                 THRU 8200-F-ABRIR-CURSOR                               00111700
-              PERFORM 8400-I-LEER-CURSOR                                00111801
-                 THRU 8400-F-LEER-CURSOR                                00111901
+                                AND  FS-CHECKPT = '00'                  00111310
+              IF WS-EJECUCION-RESTART                                   00111320
+                 PERFORM 1010-I-RESTAURAR-CHECKPOINT                    00111330
+                    THRU 1010-F-RESTAURAR-CHECKPOINT                    00111340
+              ELSE                                                      00111350
+                 PERFORM 8005-I-LECTURA-INICIAL                         00111401
+                    THRU 8005-F-LECTURA-INICIAL                         00111502
+                 PERFORM 8200-I-ABRIR-CURSOR                            00111600
+                    THRU 8200-F-ABRIR-CURSOR                            00111700
+                 PERFORM 8400-I-LEER-CURSOR                             00111801
+                    THRU 8400-F-LEER-CURSOR                             00111901
+              END-IF                                                    00111910
               DISPLAY '***********************************************' 00112018
               DISPLAY '* TOTAL MOVIMIENTOS POR TIPO Y NRO. DE CUENTA *' 00112118
               DISPLAY '*  CANTIDAD DE DEBITOS Y CREDITOS POR CUENTA  *' 00112218
@@ -293,13 +410,112 @@
            .                                                            00115704
        1000-F-INICIO.   EXIT.                                           00115801
                                                                         00116000
+      **************************************                            00116100
+      *  LECTURA DE PARAMETRO DE EJECUCION *                            00116200
+      **************************************                            00116300
+       1005-I-LEER-PARM.                                                00116400
+                                                                        00116500
+           MOVE '1005-I-LEER-PARM' TO WS-PARRAFO                        00116600
+                                                                        00116700
+           ACCEPT WS-PARM-ENTRADA FROM SYSIN                            00116800
+                                                                        00116900
+           IF WS-PARM-INTERVALO > ZEROS                                 00117000
+              MOVE WS-PARM-INTERVALO TO WS-INTERVALO-CHECKPOINT         00117100
+           END-IF                                                       00117200
+                                                                        00117300
+           IF WS-EJECUCION-RESTART                                      00117400
+              DISPLAY '* EJECUCION EN MODO RESTART *'                   00117500
+           END-IF                                                       00117600
+                                                                        00117610
+           IF WS-PARM-TIPCUEN NOT = SPACES                              00117620
+              SET WS-MODO-CUENTA-UNICA-SI TO TRUE                       00117630
+              DISPLAY '* EJECUCION SOBRE CUENTA UNICA : '               00117640
+                      WS-PARM-TIPCUEN '-' WS-PARM-NROCUEN               00117650
+           END-IF                                                       00117660
+           .                                                            00117700
+       1005-F-LEER-PARM. EXIT.                                          00117800
+                                                                        00117900
+      **************************************                            00118000
+      *  RESTAURAR ESTADO DESDE CHECKPOINT *                            00118100
+      **************************************                            00118200
+       1010-I-RESTAURAR-CHECKPOINT.                                     00118300
+                                                                        00118400
+           MOVE '1010-I-RESTAURAR-CHECKPOINT' TO WS-PARRAFO             00118500
+                                                                        00118600
+           SET WS-SI-CHECKPT TO TRUE                                    00118700
+           PERFORM 8260-I-LEER-CHECKPOINT-ANT                           00118800
+              THRU 8260-F-LEER-CHECKPOINT-ANT                           00118900
+              UNTIL WS-FIN-CHECKPT                                      00119000
+                                                                        00119100
+           CLOSE CHECKPT.                                               00119200
+           OPEN EXTEND CHECKPT.                                         00119300
+           MOVE FS-CHECKPT TO FS-ACTUAL                                 00119400
+           MOVE 'ARCHIVO CHECKPOINT' TO WS-ARCHIVO-DESC                 00119500
+           PERFORM 9996-I-VALIDAR-FS-ACTUAL                             00119600
+              THRU 9996-F-VALIDAR-FS-ACTUAL                             00119700
+                                                                        00119800
+           IF CKPT-ENTRADA-LEIDOS = ZEROS                               00119900
+              DISPLAY '*****************************************'       00120010
+              DISPLAY '* NO EXISTE CHECKPOINT PREVIO GRABADO   *'       00120020
+              DISPLAY '* SE INICIA COMO PROCESO NORMAL         *'       00120030
+              DISPLAY '*****************************************'       00120040
+              PERFORM 8005-I-LECTURA-INICIAL                            00120050
+                 THRU 8005-F-LECTURA-INICIAL                            00120060
+              PERFORM 8200-I-ABRIR-CURSOR                               00120070
+                 THRU 8200-F-ABRIR-CURSOR                               00120080
+              PERFORM 8400-I-LEER-CURSOR                                00120090
+                 THRU 8400-F-LEER-CURSOR                                00120100
+           ELSE                                                         00120110
+              MOVE CKPT-ENTRADA-LEIDOS      TO WS-ENTRADA-LEIDOS        00120120
+              MOVE CKPT-C4-LEIDOS           TO WS-C4-LEIDOS             00120130
+              MOVE CKPT-ENTRADA-ERROR       TO WS-ENTRADA-ERROR         00120140
+              MOVE CKPT-ENTRADA-RECHAZADOS  TO WS-ENTRADA-RECHAZADOS    00120150
+              MOVE CKPT-GRABADOS            TO WS-GRABADOS              00120160
+              MOVE CKPT-NRO-PAGINA          TO WS-NRO-PAGINA            00120170
+              MOVE CKPT-TOT-GRAL            TO WS-TOT-GRAL              00120180
+              MOVE CKPT-SUB-TOT             TO WS-SUB-TOT               00120190
+              MOVE CKPT-CANT-MOV-DB         TO WS-CANT-MOV-DB           00120200
+              MOVE CKPT-CANT-MOV-CR         TO WS-CANT-MOV-CR           00120210
+              MOVE CKPT-SALDO-ACUMULADO     TO WS-SALDO-ACUMULADO       00120220
+              MOVE CKPT-TIPCUEN-ANT         TO WS-TIPCUEN-ANT           00120230
+              MOVE CKPT-NROCUEN-ANT         TO WS-NROCUEN-ANT           00120240
+              MOVE CKPT-TIPMOV-ANT          TO WS-TIPMOV-ANT            00120250
+              MOVE CKPT-SUCUEN-ANT          TO WS-SUCUEN-ANT            00120251
+              MOVE CKPT-SUC-TOT-DB          TO WS-SUC-TOT-DB            00120252
+              MOVE CKPT-SUC-TOT-CR          TO WS-SUC-TOT-CR            00120253
+                                                                        00120260
+              PERFORM 8055-I-SALTAR-ENTRADA                             00120270
+                 THRU 8055-F-SALTAR-ENTRADA                             00120280
+                VARYING WS-IDX-SALTO FROM 1 BY 1                        00120290
+                  UNTIL WS-IDX-SALTO > CKPT-ENTRADA-LEIDOS              00120300
+                                                                        00120310
+              PERFORM 8050-I-LEER-ENTRADA                               00120320
+                 THRU 8050-F-LEER-ENTRADA                               00120330
+                                                                        00120340
+              PERFORM 8200-I-ABRIR-CURSOR                               00120350
+                 THRU 8200-F-ABRIR-CURSOR                               00120360
+                                                                        00120370
+              PERFORM 8410-I-SALTAR-CURSOR                              00120380
+                 THRU 8410-F-SALTAR-CURSOR                              00120390
+                VARYING WS-IDX-SALTO FROM 1 BY 1                        00120400
+                  UNTIL WS-IDX-SALTO > CKPT-C4-LEIDOS                   00120410
+                                                                        00120420
+              MOVE 99 TO WS-CUENTA-LINEA                                00120430
+           END-IF                                                       00120440
+           .                                                            00120450
+       1010-F-RESTAURAR-CHECKPOINT. EXIT.                               00120460
+                                                                        00120470
       **************************************                            00120600
       *  CUERPO PRINCIPAL DEL PROGRAMA     *                            00120700
       **************************************                            00120800
        2000-I-PROCESO.                                                  00120900
                                                                         00121600
-            IF NOV-CTA-TIPCUEN = '01' OR                                00121701
-               NOV-CTA-TIPCUEN = '02'                                   00121801
+            IF (NOV-CTA-TIPCUEN = '01' OR                               00121701
+                NOV-CTA-TIPCUEN = '02') AND                             00121801
+               (NOV-CTA-TIPMOV  = 'DB' OR                               00121802
+                NOV-CTA-TIPMOV  = 'CR')  AND                            00121803
+                NOV-CTA-SALDO   > ZEROS                          AND    00121804
+                NOV-CTA-SALDO   NOT > WS-MONTO-MAXIMO-PERMITIDO         00121805
                                                                         00122300
                   IF WS-CLAVE-ACTUAL-ENTRADA = WS-CLAVE-CORTE-MAYOR     00122401
                                                                         00122500
@@ -317,6 +533,15 @@
                                                                         00128200
       *          |----------------------- CORTE DE CLAVE MAYOR ---------00128300
                   IF WS-CLAVE-ACTUAL-ENTRADA NOT = WS-CLAVE-CORTE-MAYOR 00128401
+      *                ANTES DE TOCAR WS-CLAVE-CORTE-MAYOR (Y ANTES     00128410
+      *                DE QUE 8400-I-LEER-CURSOR SUME AL ACUMULADOR)    00128420
+      *                SACO LA FOTO DE LA CUENTA QUE SE ESTA CERRANDO.  00128430
+                       MOVE WS-TIPCUEN-ANT   TO WS-TIPCUEN-ACTUALIZAR   00128440
+                       MOVE WS-NROCUEN-ANT   TO WS-NROCUEN-ACTUALIZAR   00128450
+                       MOVE WS-SUCUEN        TO WS-SUCUEN-ACTUALIZAR    00128451
+                       MOVE WS-NROCLI        TO WS-NROCLI-ACTUALIZAR    00128452
+                       MOVE WS-SALDO-ACUMULADO TO WS-SALDO-ACTUALIZAR   00128460
+                                                                        00128470
                        PERFORM 2300-I-CORTE-MENOR                       00128600
                           THRU 2300-F-CORTE-MENOR                       00128700
                        PERFORM 2200-I-CORTE-MAYOR                       00128800
@@ -327,6 +552,9 @@
                                                                         00130101
                        PERFORM 2950-I-ARMAR-REG-SALIDA-CTA              00130401
                           THRU 2950-F-ARMAR-REG-SALIDA-CTA              00130501
+                                                                        00130502
+                       PERFORM 2960-I-ACTUALIZAR-SALDO-CTA              00130503
+                          THRU 2960-F-ACTUALIZAR-SALDO-CTA              00130504
                                                                         00130601
                        PERFORM 3000-I-GRABAR-LISTADO                    00130701
                           THRU 3000-F-GRABAR-LISTADO                    00130801
@@ -334,9 +562,18 @@
                        MOVE 0 TO WS-SALDO-ACUMULADO                     00131005
                   END-IF                                                00131100
             ELSE                                                        00131501
-                  ADD 1 TO WS-ENTRADA-ERROR                             00131601
+                  PERFORM 2050-I-GRABAR-RECHAZO                         00131502
+                     THRU 2050-F-GRABAR-RECHAZO                         00131503
             END-IF.                                                     00131701
                                                                         00132000
+      *    CADA WS-INTERVALO-CHECKPOINT REGISTROS GRABO UN CHECKPOINT   00136900
+      *    PARA PERMITIR REINICIAR EL PROCESO SI SE CORTA.              00137000
+            IF FUNCTION MOD(WS-ENTRADA-LEIDOS,                          00137100
+                             WS-INTERVALO-CHECKPOINT) = ZEROS           00137110
+               PERFORM 8250-I-GRABAR-CHECKPOINT                         00137120
+                  THRU 8250-F-GRABAR-CHECKPOINT                         00137130
+            END-IF                                                      00137140
+                                                                        00137150
       *    VOY A LEER EL SIGUIENTE REGISTRO QUE ACTUALIZA CLAVES        00137200
       *    MAYOR Y MENOR ACTUALES Y VUELVE A PROCESAR.                  00137300
             PERFORM 8050-I-LEER-ENTRADA                                 00137401
@@ -344,6 +581,46 @@
             .                                                           00137610
        2000-F-PROCESO. EXIT.                                            00140000
                                                                         00140100
+      **************************************                            00140200
+      *  GRABAR REGISTRO EN RECHAZOS       *                            00140300
+      **************************************                            00140400
+       2050-I-GRABAR-RECHAZO.                                           00140500
+                                                                        00140600
+           MOVE '2050-I-GRABAR-RECHAZO' TO WS-PARRAFO                   00140700
+                                                                        00140800
+           MOVE REG-ENT-DATOS TO REG-RECHAZOS                           00140900
+           WRITE REG-RECHAZOS.                                          00141001
+                                                                        00141101
+           MOVE FS-RECHAZOS  TO FS-ACTUAL                               00141201
+           MOVE 'ARCHIVO RECHAZOS' TO WS-ARCHIVO-DESC                   00141301
+           PERFORM 9996-I-VALIDAR-FS-ACTUAL                             00141401
+              THRU 9996-F-VALIDAR-FS-ACTUAL                             00141501
+                                                                        00141601
+           ADD 1 TO WS-ENTRADA-ERROR                                    00141701
+           ADD 1 TO WS-ENTRADA-RECHAZADOS                               00141801
+           .                                                            00141901
+       2050-F-GRABAR-RECHAZO. EXIT.                                     00142001
+                                                                        00142002
+      ******************************************************************00142003
+      * CORTE DE CLAVE DE SUCURSAL (TERCER NIVEL)                       00142004
+      ******************************************************************00142005
+       2100-I-CORTE-SUCURSAL.                                           00142006
+                                                                        00142007
+            MOVE WS-SUCUEN-ANT TO WS-EDIT                               00142008
+                                                                        00142009
+           DISPLAY '**********************************************'.    00142010
+            DISPLAY 'DETALLE POR SUCURSAL  '.                           00142011
+            DISPLAY '       * SUCURSAL       : ' WS-EDIT.               00142012
+            DISPLAY '                * TOTAL DB : ' WS-SUC-TOT-DB.      00142013
+            DISPLAY '                * TOTAL CR : ' WS-SUC-TOT-CR.      00142014
+           DISPLAY '**********************************************'.    00142015
+            DISPLAY ' '.                                                00142016
+                                                                        00142017
+            MOVE 0 TO WS-SUC-TOT-DB                                     00142018
+            MOVE 0 TO WS-SUC-TOT-CR                                     00142019
+            .                                                           00142020
+       2100-F-CORTE-SUCURSAL. EXIT.                                     00142021
+                                                                        00142022
       ******************************************************************00141000
       * CORTE DE CLAVE MAYOR                                            00142000
       ******************************************************************00143000
@@ -355,6 +632,10 @@
             PERFORM 4000-I-DISPLAY-CORTE-CONTROL                        00150712
                THRU 4000-F-DISPLAY-CORTE-CONTROL                        00150812
                                                                         00151400
+      *     ACUMULO DB/CR DE LA CUENTA EN EL TOTAL DE SUCURSAL          00151701
+            ADD  WS-CANT-MOV-DB  TO WS-SUC-TOT-DB                       00151702
+            ADD  WS-CANT-MOV-CR  TO WS-SUC-TOT-CR                       00151703
+                                                                        00151704
       *     RESETEO EN 1 EL CONTADOR GENERAL                            00151500
       *     RESETEO EN 0 EL CONTADOR PARCIAL DE LA CLAVE MENOR          00151600
       *     ACTUALIZO LA CLAVE MAYOR.                                   00151700
@@ -390,10 +671,11 @@
       *  ARMARDO DE SALIDA REGISTRO DE CUENTA                   *       00167800
       ***********************************************************       00167900
        2950-I-ARMAR-REG-SALIDA-CTA.                                     00168000
-           MOVE  WS-TIPCUEN      TO REG-CTA-TIPCUEN                     00168100
-           MOVE  WS-NROCUEN      TO REG-CTA-NROCUEN                     00168200
-           MOVE  WS-SUCUEN       TO REG-CTA-SUCUEN                      00168300
-           MOVE  WS-NROCLI       TO REG-CTA-NROCLI                      00168400
+           MOVE  'M2'                  TO REG-CTA-SECCION               00168050
+           MOVE  WS-TIPCUEN-ACTUALIZAR TO REG-CTA-TIPCUEN               00168100
+           MOVE  WS-NROCUEN-ACTUALIZAR TO REG-CTA-NROCUEN               00168200
+           MOVE  WS-SUCUEN-ACTUALIZAR  TO REG-CTA-SUCUEN                00168300
+           MOVE  WS-NROCLI-ACTUALIZAR  TO REG-CTA-NROCLI                00168400
                                                                         00168514
       *    MOVE  WS-SALDO           TO  REG-CTA-SALDO                   00168614
            MOVE  WS-SALDO-ACUMULADO TO  REG-CTA-SALDO                   00168701
@@ -406,6 +688,39 @@
            MOVE  WS-DD           TO  REG-FECSAL-DD                      00169401
            .                                                            00169501
        2950-F-ARMAR-REG-SALIDA-CTA. EXIT.                               00169601
+                                                                        00169602
+      ***********************************************************       00169603
+      *  ACTUALIZACION DE SALDO EN TBCURCTA                     *       00169604
+      ***********************************************************       00169605
+       2960-I-ACTUALIZAR-SALDO-CTA.                                     00169606
+                                                                        00169607
+           MOVE '2960-I-ACTUALIZAR-SALDO-CTA' TO WS-PARRAFO.            00169608
+                                                                        00169609
+           EXEC SQL                                                     00169610
+              UPDATE KC02803.TBCURCTA                                   00169611
+                 SET SALDO   = :WS-SALDO-ACTUALIZAR                     00169612
+               WHERE TIPCUEN = :WS-TIPCUEN-ACTUALIZAR                   00169613
+                 AND NROCUEN = :WS-NROCUEN-ACTUALIZAR                   00169614
+           END-EXEC                                                     00169615
+                                                                        00169616
+           IF  SQLCODE EQUAL ZEROS                                      00169617
+                CONTINUE                                                00169618
+           ELSE                                                         00169619
+                MOVE '2960-I-ACTUALIZAR-SALDO-CTA' TO WS-PARRAFO        00169620
+                MOVE SQLCODE   TO WS-SQLCODE                            00169621
+                DISPLAY '************************************'          00169622
+                DISPLAY '* ERROR DB2   : ' WS-PARRAFO                   00169623
+                DISPLAY '* SQLCODE     : ' WS-SQLCODE                   00169624
+                DISPLAY '************************************'          00169625
+                DISPLAY '* TABLA       : CUENTAS - TBCURCTA *'          00169626
+                DISPLAY '* DESCRIPCION : ACTUALIZA SALDO    *'          00169627
+                DISPLAY '************************************'          00169628
+                MOVE 9999 TO RETURN-CODE                                00169629
+                SET  WS-FIN-CURSOR  TO TRUE                             00169630
+                SET  WS-FIN-PROCESO TO TRUE                             00169631
+           END-IF.                                                      00169632
+                                                                        00169633
+       2960-F-ACTUALIZAR-SALDO-CTA. EXIT.                               00169634
                                                                         00169701
       **************************************                            00169801
       *  GRABAR LISTADO ERRORES            *                            00169901
@@ -451,17 +766,32 @@
       *  ULTIMO CORTE CUANDO SALE DEL PROCESO *                         00175707
       *****************************************                         00175807
        5000-I-ULTIMO-CORTE.                                             00175909
+      *    MISMA FOTO QUE EN 2000-I-PROCESO: LA CUENTA QUE SE CIERRA    00175920
+      *    ES LA QUE TIENE WS-CLAVE-CORTE-MAYOR EN ESTE INSTANTE.       00175930
+           MOVE WS-TIPCUEN-ANT   TO WS-TIPCUEN-ACTUALIZAR               00175940
+           MOVE WS-NROCUEN-ANT   TO WS-NROCUEN-ACTUALIZAR               00175950
+           MOVE WS-SUCUEN        TO WS-SUCUEN-ACTUALIZAR                00175955
+           MOVE WS-NROCLI        TO WS-NROCLI-ACTUALIZAR                00175957
+           MOVE WS-SALDO-ACUMULADO TO WS-SALDO-ACTUALIZAR               00175960
+                                                                        00175970
            PERFORM 2300-I-CORTE-MENOR                                   00176007
               THRU 2300-F-CORTE-MENOR                                   00177007
                                                                         00177107
            PERFORM 2200-I-CORTE-MAYOR                                   00178007
               THRU 2200-F-CORTE-MAYOR                                   00179007
+                                                                        00179008
+      *    ULTIMA SUCURSAL DEL ARCHIVO: FUERZO SU CORTE Y RESUMEN.      00179009
+           PERFORM 2100-I-CORTE-SUCURSAL                                00179010
+              THRU 2100-F-CORTE-SUCURSAL                                00179011
                                                                         00180007
            PERFORM 8400-I-LEER-CURSOR                                   00181007
               THRU 8400-F-LEER-CURSOR                                   00182007
                                                                         00183007
            PERFORM 2950-I-ARMAR-REG-SALIDA-CTA                          00183107
               THRU 2950-F-ARMAR-REG-SALIDA-CTA                          00183207
+                                                                        00183212
+           PERFORM 2960-I-ACTUALIZAR-SALDO-CTA                          00183213
+              THRU 2960-F-ACTUALIZAR-SALDO-CTA                          00183214
                                                                         00183307
            PERFORM 3000-I-GRABAR-LISTADO                                00183407
               THRU 3000-F-GRABAR-LISTADO                                00183507
@@ -482,13 +812,40 @@
            MOVE 'ARCHIVO ENTRADA' TO WS-ARCHIVO-DESC                    00185000
            PERFORM 9996-I-VALIDAR-FS-ACTUAL                             00185100
               THRU 9996-F-VALIDAR-FS-ACTUAL                             00185200
+                                                                        00185210
+           PERFORM 8057-I-POSICIONAR-ENTRADA                            00185220
+              THRU 8057-F-POSICIONAR-ENTRADA                            00185230
                                                                         00185300
-           OPEN OUTPUT SALIDA.                                          00185400
+           IF WS-EJECUCION-RESTART                                      00185310
+              OPEN EXTEND SALIDA                                        00185320
+           ELSE                                                         00185330
+              OPEN OUTPUT SALIDA                                        00185340
+           END-IF                                                       00185350
            MOVE FS-SALIDA  TO FS-ACTUAL                                 00185500
            MOVE 'ARCHIVO LISTADO' TO WS-ARCHIVO-DESC                    00185600
            PERFORM 9996-I-VALIDAR-FS-ACTUAL                             00185700
               THRU 9996-F-VALIDAR-FS-ACTUAL                             00185800
                                                                         00185900
+           IF WS-EJECUCION-RESTART                                      00186005
+              OPEN EXTEND RECHAZOS                                      00186007
+           ELSE                                                         00186008
+              OPEN OUTPUT RECHAZOS                                      00186010
+           END-IF                                                       00186012
+           MOVE FS-RECHAZOS TO FS-ACTUAL                                00186020
+           MOVE 'ARCHIVO RECHAZOS' TO WS-ARCHIVO-DESC                   00186030
+           PERFORM 9996-I-VALIDAR-FS-ACTUAL                             00186040
+              THRU 9996-F-VALIDAR-FS-ACTUAL                             00186050
+                                                                        00186060
+           IF WS-EJECUCION-RESTART                                      00186110
+              OPEN INPUT  CHECKPT                                       00186120
+           ELSE                                                         00186130
+              OPEN OUTPUT CHECKPT                                       00186140
+           END-IF                                                       00186150
+           MOVE FS-CHECKPT TO FS-ACTUAL                                 00186160
+           MOVE 'ARCHIVO CHECKPOINT' TO WS-ARCHIVO-DESC                 00186170
+           PERFORM 9996-I-VALIDAR-FS-ACTUAL                             00186180
+              THRU 9996-F-VALIDAR-FS-ACTUAL                             00186190
+                                                                        00186195
            .                                                            00186200
        8000-F-APERTURA-ARCHIVOS. EXIT.                                  00186300
                                                                         00186400
@@ -497,16 +854,24 @@
       **************************************                            00186700
        8005-I-LECTURA-INICIAL.                                          00186800
                                                                         00187100
-           READ  ENTRADA INTO NOVEDADES-CUENTAS.                        00187201
+           READ  ENTRADA NEXT RECORD.                                   00187201
                                                                         00187310
            EVALUATE FS-ENTRADA                                          00187515
            WHEN '00'                                                    00187615
-      *       CARGO LA CALVE ACTUAL : WS-CLAVE-ACTUAL-ENTRADA.          00187715
-      *       CARGO LAS VARIABLES DE CORTE MAYOR Y MENOR.               00187815
-              MOVE NOV-CTA-TIPCUEN TO WS-TIPCUEN-ACT, WS-TIPCUEN-ANT    00187915
-              MOVE NOV-CTA-NROCUEN TO WS-NROCUEN-ACT, WS-NROCUEN-ANT    00188015
-              MOVE NOV-CTA-TIPMOV  TO WS-TIPMOV-ANT                     00188115
-              ADD 1 TO WS-ENTRADA-LEIDOS                                00188215
+              PERFORM 8060-I-DESEMPACAR-ENTRADA                         00187611
+                 THRU 8060-F-DESEMPACAR-ENTRADA                         00187612
+              IF WS-MODO-CUENTA-UNICA-SI                                00187613
+                 AND (NOV-CTA-TIPCUEN NOT = WS-PARM-TIPCUEN             00187614
+                  OR  NOV-CTA-NROCUEN NOT = WS-PARM-NROCUEN)            00187710
+                 SET WS-FIN-PROCESO TO TRUE                             00187720
+              ELSE                                                      00187730
+      *          CARGO LA CLAVE ACTUAL : WS-CLAVE-ACTUAL-ENTRADA.       00187715
+      *          CARGO LAS VARIABLES DE CORTE MAYOR Y MENOR.            00187815
+                 MOVE NOV-CTA-TIPCUEN TO WS-TIPCUEN-ACT, WS-TIPCUEN-ANT 00187915
+                 MOVE NOV-CTA-NROCUEN TO WS-NROCUEN-ACT, WS-NROCUEN-ANT 00188015
+                 MOVE NOV-CTA-TIPMOV  TO WS-TIPMOV-ANT                  00188115
+                 ADD 1 TO WS-ENTRADA-LEIDOS                             00188215
+              END-IF                                                    00188216
            WHEN '10'                                                    00188315
               MOVE '8005-I-LECTURA-INICIAL'  TO WS-PARRAFO              00188415
               MOVE 'LECTURA ENTRADA INICIAL' TO WS-ARCHIVO-DESC         00188515
@@ -543,13 +908,21 @@
       **************************************                            00191600
        8050-I-LEER-ENTRADA.                                             00191700
                                                                         00191800
-           READ  ENTRADA INTO NOVEDADES-CUENTAS.                        00192001
+           READ  ENTRADA NEXT RECORD.                                   00192001
                                                                         00192101
            EVALUATE FS-ENTRADA                                          00192204
            WHEN '00'                                                    00192304
-              MOVE NOV-CTA-TIPCUEN TO WS-TIPCUEN-ACT                    00192404
-              MOVE NOV-CTA-NROCUEN TO WS-NROCUEN-ACT                    00192504
-              ADD 1 TO WS-ENTRADA-LEIDOS                                00192604
+              PERFORM 8060-I-DESEMPACAR-ENTRADA                         00192401
+                 THRU 8060-F-DESEMPACAR-ENTRADA                         00192402
+              IF WS-MODO-CUENTA-UNICA-SI                                00192403
+                 AND (NOV-CTA-TIPCUEN NOT = WS-PARM-TIPCUEN             00192405
+                  OR  NOV-CTA-NROCUEN NOT = WS-PARM-NROCUEN)            00192406
+                 SET WS-FIN-PROCESO TO TRUE                             00192407
+              ELSE                                                      00192408
+                 MOVE NOV-CTA-TIPCUEN TO WS-TIPCUEN-ACT                 00192409
+                 MOVE NOV-CTA-NROCUEN TO WS-NROCUEN-ACT                 00192504
+                 ADD 1 TO WS-ENTRADA-LEIDOS                             00192604
+              END-IF                                                    00192605
                                                                         00192704
            WHEN '10'                                                    00192804
               SET  WS-FIN-PROCESO TO TRUE                               00192904
@@ -571,9 +944,76 @@
                                                                         00194504
        8050-F-LEER-ENTRADA. EXIT.                                       00194604
                                                                         00194704
-      **************************************                            00194804
-      *  CIERRE DE ARCHIVOS                *                            00194904
-      **************************************                            00195004
+      **************************************                            00194710
+      * SALTEO DE ENTRADA YA PROCESADA     *                            00194720
+      * (RESTART: REPOSICIONAMIENTO)       *                            00194730
+      **************************************                            00194740
+       8055-I-SALTAR-ENTRADA.                                           00194750
+                                                                        00194760
+           READ  ENTRADA NEXT RECORD.                                   00194770
+                                                                        00194780
+           EVALUATE FS-ENTRADA                                          00194790
+           WHEN '00'                                                    00194800
+              CONTINUE                                                  00194810
+           WHEN OTHER                                                   00194820
+              MOVE '8055-I-SALTAR-ENTRADA'    TO WS-PARRAFO             00194830
+              MOVE 'LECTURA ENTRADA RESTART' TO WS-ARCHIVO-DESC         00194840
+              DISPLAY '*****************************************'       00194850
+              DISPLAY '*     *   FILE STATUS ERROR   *         *'       00194860
+              DISPLAY '*****************************************'       00194870
+              DISPLAY '* ERROR EN   : ' WS-PARRAFO                      00194880
+              DISPLAY '* ARCHIVO    : ' WS-ARCHIVO-DESC                 00194890
+              DISPLAY '* ERROR CODE : ' FS-ACTUAL                       00194900
+              DISPLAY '*****************************************'       00194910
+              MOVE 9999 TO RETURN-CODE                                  00194920
+              SET  WS-FIN-PROCESO TO TRUE                               00194930
+           END-EVALUATE                                                 00194940
+           .                                                            00194950
+                                                                        00194960
+       8055-F-SALTAR-ENTRADA. EXIT.                                     00194970
+                                                                        00194980
+      **************************************                            00194981
+      *  POSICIONAMIENTO INICIAL DE ENTRADA *                           00194982
+      *  (ORDEN DE CLAVE ALTERNA TIPCUEN+   *                           00194983
+      *   NROCUEN, O CUENTA UNICA DE SYSIN) *                           00194984
+      **************************************                            00194985
+       8057-I-POSICIONAR-ENTRADA.                                       00194986
+                                                                        00194987
+           MOVE '8057-I-POSICIONAR-ENTRADA' TO WS-PARRAFO               00194988
+                                                                        00194989
+           MOVE LOW-VALUES TO REG-ENT-CLAVE                             00194990
+                                                                        00194991
+           IF WS-MODO-CUENTA-UNICA-SI                                   00194992
+              MOVE WS-PARM-TIPCUEN TO REG-ENT-TIPCUEN                   00194993
+              MOVE WS-PARM-NROCUEN TO REG-ENT-NROCUEN                   00194994
+              START ENTRADA KEY IS EQUAL TO REG-ENT-CLAVE               00194995
+           ELSE                                                         00194996
+              START ENTRADA KEY IS NOT LESS THAN REG-ENT-CLAVE          00194997
+           END-IF                                                       00194998
+                                                                        00194999
+           MOVE FS-ENTRADA TO FS-ACTUAL                                 00195001
+           MOVE 'POSICIONAMIENTO ENTRADA' TO WS-ARCHIVO-DESC            00195002
+           PERFORM 9996-I-VALIDAR-FS-ACTUAL                             00195003
+              THRU 9996-F-VALIDAR-FS-ACTUAL                             00195004
+           .                                                            00195005
+       8057-F-POSICIONAR-ENTRADA. EXIT.                                 00195006
+                                                                        00195007
+      **************************************                            00195008
+      *  DESEMPAQUE DE REG-ENTRADA (VSAM)   *                           00195009
+      *  A NOVEDADES-CUENTAS (LAYOUT LEGADO)*                           00195010
+      **************************************                            00195011
+       8060-I-DESEMPACAR-ENTRADA.                                       00195012
+                                                                        00195013
+           MOVE REG-ENT-TIPCUEN TO NOV-CTA-TIPCUEN                      00195014
+           MOVE REG-ENT-NROCUEN TO NOV-CTA-NROCUEN                      00195015
+           MOVE REG-ENT-NROCLI  TO NOV-CTA-NROCLI                       00195016
+           MOVE REG-ENT-SALDO   TO NOV-CTA-SALDO                        00195017
+           MOVE REG-ENT-TIPMOV  TO NOV-CTA-TIPMOV                       00195018
+           .                                                            00195019
+       8060-F-DESEMPACAR-ENTRADA. EXIT.                                 00195020
+                                                                        00195021
+      **************************************                            00195022
+      *  CIERRE DE ARCHIVOS                *                            00195023
        8100-I-CIERRE-ARCHIVOS.                                          00195104
                                                                         00195204
            MOVE '8100-I-CIERRE-ARCHIVOS' TO WS-PARRAFO                  00195304
@@ -589,6 +1029,18 @@
            MOVE 'ARCHIVO LISTADO' TO WS-ARCHIVO-DESC                    00196304
            PERFORM 9996-I-VALIDAR-FS-ACTUAL                             00196404
               THRU 9996-F-VALIDAR-FS-ACTUAL                             00196504
+                                                                        00196510
+           CLOSE RECHAZOS.                                              00196520
+           MOVE FS-RECHAZOS TO FS-ACTUAL                                00196530
+           MOVE 'ARCHIVO RECHAZOS' TO WS-ARCHIVO-DESC                   00196540
+           PERFORM 9996-I-VALIDAR-FS-ACTUAL                             00196550
+              THRU 9996-F-VALIDAR-FS-ACTUAL                             00196560
+                                                                        00196570
+           CLOSE CHECKPT.                                               00196580
+           MOVE FS-CHECKPT TO FS-ACTUAL                                 00196590
+           MOVE 'ARCHIVO CHECKPOINT' TO WS-ARCHIVO-DESC                 00196595
+           PERFORM 9996-I-VALIDAR-FS-ACTUAL                             00196598
+              THRU 9996-F-VALIDAR-FS-ACTUAL                             00196599
            .                                                            00196604
                                                                         00196704
        8100-F-CIERRE-ARCHIVOS. EXIT.                                    00196804
@@ -651,6 +1103,95 @@
                                                                         00202504
        8300-F-CERRAR-CURSOR. EXIT.                                      00202604
                                                                         00202704
+      ***********************************************************       00202710
+      *  GRABAR REGISTRO DE CHECKPOINT                          *       00202720
+      ***********************************************************       00202730
+       8250-I-GRABAR-CHECKPOINT.                                        00202740
+                                                                        00202750
+           MOVE '8250-I-GRABAR-CHECKPOINT' TO WS-PARRAFO                00202760
+                                                                        00202770
+           MOVE WS-ENTRADA-LEIDOS       TO CKPT-ENTRADA-LEIDOS          00202780
+           MOVE WS-C4-LEIDOS            TO CKPT-C4-LEIDOS               00202790
+           MOVE WS-ENTRADA-ERROR        TO CKPT-ENTRADA-ERROR           00202800
+           MOVE WS-ENTRADA-RECHAZADOS   TO CKPT-ENTRADA-RECHAZADOS      00202810
+           MOVE WS-GRABADOS             TO CKPT-GRABADOS                00202820
+           MOVE WS-NRO-PAGINA           TO CKPT-NRO-PAGINA              00202830
+           MOVE WS-TOT-GRAL             TO CKPT-TOT-GRAL                00202840
+           MOVE WS-SUB-TOT              TO CKPT-SUB-TOT                 00202850
+           MOVE WS-CANT-MOV-DB          TO CKPT-CANT-MOV-DB             00202860
+           MOVE WS-CANT-MOV-CR          TO CKPT-CANT-MOV-CR             00202870
+           MOVE WS-SALDO-ACUMULADO      TO CKPT-SALDO-ACUMULADO         00202880
+           MOVE WS-TIPCUEN-ANT          TO CKPT-TIPCUEN-ANT             00202890
+           MOVE WS-NROCUEN-ANT          TO CKPT-NROCUEN-ANT             00202900
+           MOVE WS-TIPMOV-ANT           TO CKPT-TIPMOV-ANT              00202910
+           MOVE WS-SUCUEN-ANT           TO CKPT-SUCUEN-ANT              00202911
+           MOVE WS-SUC-TOT-DB           TO CKPT-SUC-TOT-DB              00202912
+           MOVE WS-SUC-TOT-CR           TO CKPT-SUC-TOT-CR              00202913
+                                                                        00202920
+           WRITE REG-CHECKPOINT FROM WS-AREA-CHECKPOINT                 00202930
+                                                                        00202940
+           MOVE FS-CHECKPT TO FS-ACTUAL                                 00202950
+           MOVE 'ARCHIVO CHECKPOINT' TO WS-ARCHIVO-DESC                 00202960
+           PERFORM 9996-I-VALIDAR-FS-ACTUAL                             00202970
+              THRU 9996-F-VALIDAR-FS-ACTUAL                             00202980
+                                                                        00202981
+      *    SINCRONIZO LA UNIDAD DE TRABAJO DB2 CON EL CHECKPOINT PARA   00202982
+      *    QUE UN RESTART NUNCA SALTEE UN UPDATE QUE NO QUEDO COMMITEADO00202983
+           EXEC SQL                                                     00202984
+              COMMIT                                                    00202985
+           END-EXEC                                                     00202986
+                                                                        00202987
+           IF  SQLCODE EQUAL ZEROS                                      00202988
+                CONTINUE                                                00202989
+           ELSE                                                         00202990
+                MOVE '8250-I-GRABAR-CHECKPOINT' TO WS-PARRAFO           00202991
+                MOVE SQLCODE   TO WS-SQLCODE                            00202992
+                DISPLAY '************************************'          00202993
+                DISPLAY '* ERROR DB2   : ' WS-PARRAFO                   00202994
+                DISPLAY '* SQLCODE     : ' WS-SQLCODE                   00202995
+                DISPLAY '************************************'          00202996
+                DISPLAY '* TABLA       : CUENTAS - TBCURCTA *'          00202997
+                DISPLAY '* DESCRIPCION : COMMIT DE CHECKPOINT *'        00202998
+                DISPLAY '************************************'          00202999
+                MOVE 9999 TO RETURN-CODE                                00203001
+                SET  WS-FIN-PROCESO TO TRUE                             00203002
+           END-IF                                                       00203003
+           .                                                            00203004
+                                                                        00203005
+       8250-F-GRABAR-CHECKPOINT. EXIT.                                  00203010
+                                                                        00203020
+      ***********************************************************       00203030
+      *  LECTURA DE CHECKPOINT ANTERIOR (RESTART)                *      00203040
+      ***********************************************************       00203050
+       8260-I-LEER-CHECKPOINT-ANT.                                      00203060
+                                                                        00203070
+           MOVE '8260-I-LEER-CHECKPOINT-ANT' TO WS-PARRAFO              00203080
+                                                                        00203090
+           READ CHECKPT INTO WS-AREA-CHECKPOINT.                        00203100
+                                                                        00203110
+           EVALUATE FS-CHECKPT                                          00203120
+           WHEN '00'                                                    00203130
+              CONTINUE                                                  00203140
+           WHEN '10'                                                    00203150
+              SET WS-FIN-CHECKPT TO TRUE                                00203160
+           WHEN OTHER                                                   00203170
+              MOVE '8260-I-LEER-CHECKPOINT-ANT' TO WS-PARRAFO           00203180
+              MOVE 'LECTURA CHECKPOINT ANT.' TO WS-ARCHIVO-DESC         00203190
+              DISPLAY '*****************************************'       00203200
+              DISPLAY '*     *   FILE STATUS ERROR   *         *'       00203210
+              DISPLAY '*****************************************'       00203220
+              DISPLAY '* ERROR EN   : ' WS-PARRAFO                      00203230
+              DISPLAY '* ARCHIVO    : ' WS-ARCHIVO-DESC                 00203240
+              DISPLAY '* ERROR CODE : ' FS-ACTUAL                       00203250
+              DISPLAY '*****************************************'       00203260
+              MOVE 9999 TO RETURN-CODE                                  00203270
+              SET  WS-FIN-PROCESO  TO TRUE                              00203280
+              SET  WS-FIN-CHECKPT  TO TRUE                              00203290
+           END-EVALUATE                                                 00203300
+           .                                                            00203310
+                                                                        00203320
+       8260-F-LEER-CHECKPOINT-ANT. EXIT.                                00203330
+                                                                        00203340
       ***********************************************************       00202804
       *  LECTURA DE CURSOR                                       *      00202904
       ***********************************************************       00203004
@@ -671,6 +1212,14 @@
                                                                         00205304
                 ADD WS-SALDO  TO WS-SALDO-ACUMULADO                     00205404
                 ADD 1 TO WS-C4-LEIDOS                                   00205504
+                                                                        00205501
+                IF WS-SUCUEN-ANT NOT = -1                               00205502
+                   AND WS-SUCUEN-ANT NOT = WS-SUCUEN                    00205503
+                        PERFORM 2100-I-CORTE-SUCURSAL                   00205505
+                           THRU 2100-F-CORTE-SUCURSAL                   00205506
+                END-IF                                                  00205507
+                                                                        00205508
+                MOVE WS-SUCUEN TO WS-SUCUEN-ANT                         00205509
                                                                         00205604
            WHEN SQLCODE EQUAL +100                                      00205704
                 SET  WS-FIN-CURSOR  TO TRUE                             00205804
@@ -692,6 +1241,43 @@
                                                                         00207504
        8400-F-LEER-CURSOR. EXIT.                                        00207604
                                                                         00207704
+      ***********************************************************       00207710
+      *  SALTEO DE CURSOR YA LEIDO (RESTART: REPOSICIONAMIENTO)  *      00207720
+      ***********************************************************       00207730
+       8410-I-SALTAR-CURSOR.                                            00207740
+                                                                        00207750
+                EXEC SQL                                                00207760
+                   FETCH C4                                             00207770
+                   INTO  :DCLTBCURCTA.WS-TIPCUEN,                       00207780
+                         :DCLTBCURCTA.WS-NROCUEN,                       00207790
+                         :DCLTBCURCTA.WS-SUCUEN,                        00207800
+                         :DCLTBCURCTA.WS-NROCLI,                        00207810
+                         :DCLTBCURCTA.WS-SALDO,                         00207820
+                         :DCLTBCURCTA.WS-FECSAL                         00207830
+                END-EXEC                                                00207840
+                                                                        00207850
+           EVALUATE TRUE                                                00207860
+           WHEN SQLCODE EQUAL ZEROS                                     00207870
+                CONTINUE                                                00207880
+           WHEN SQLCODE EQUAL +100                                      00207890
+                SET  WS-FIN-CURSOR  TO TRUE                             00207900
+           WHEN OTHER                                                   00207910
+                MOVE '8410-I-SALTAR-CURSOR' TO WS-PARRAFO               00207920
+                MOVE SQLCODE   TO WS-SQLCODE                            00207930
+                DISPLAY '************************************'          00207940
+                DISPLAY '* ERROR DB2   : ' WS-PARRAFO                   00207950
+                DISPLAY '* SQLCODE     : ' WS-SQLCODE                   00207960
+                DISPLAY '************************************'          00207970
+                DISPLAY '* TABLA       : CUENTAS - TBCURCTA *'          00207980
+                DISPLAY '* DESCRIPCION : SALTEO DE CURSOR   *'          00207990
+                DISPLAY '************************************'          00208000
+                MOVE 9999 TO RETURN-CODE                                00208010
+                SET  WS-FIN-CURSOR  TO TRUE                             00208020
+                SET  WS-FIN-PROCESO TO TRUE                             00208030
+           END-EVALUATE.                                                00208040
+                                                                        00208050
+       8410-F-SALTAR-CURSOR. EXIT.                                      00208060
+                                                                        00208070
       **************************************                            00207804
       *  GRABAR TITULOS                    *                            00207904
       **************************************                            00208004
@@ -765,6 +1351,7 @@
            DISPLAY '**********************************************'.    00215704
            DISPLAY 'TOTAL REG. ENTRADA LEIDOS: ' WS-ENTRADA-LEIDOS.     00215916
            DISPLAY 'TOTAL REG. ENTRADA ERROR : ' WS-ENTRADA-ERROR.      00216216
+           DISPLAY 'TOTAL REG. RECHAZADOS    : ' WS-ENTRADA-RECHAZADOS. 00216217
            DISPLAY 'TOTAL REG. CURSOR LEIDOS : ' WS-C4-LEIDOS.          00216516
            DISPLAY '----------------------------------------------'     00216704
            DISPLAY 'TOTAL REGISTROS GRABADOS   : '  WS-GRABADOS.        00216916
