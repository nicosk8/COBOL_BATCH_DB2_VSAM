@@ -0,0 +1,610 @@
+       IDENTIFICATION DIVISION.                                         00000100
+      *                                                        *        00000200
+       PROGRAM-ID. EXAMEN3.                                             00000300
+      **********************************************************        00000400
+      *                                                        *        00000500
+      *  PROGRAMA PARA SQL EMBEBIDO                            *        00000600
+      *  CONCILIACION DE POBLACION DE CUENTAS EXAMEN1/EXAMEN2   *       00000700
+      *                                                        *        00000800
+      **********************************************************        00000900
+      *      MANTENIMIENTO DE PROGRAMA                         *        00001000
+      **********************************************************        00001100
+      *  FECHA   *    DETALLE        * COD *                            00001200
+      **************************************                            00001300
+      *09/08/26  * VERSION INICIAL   *RVH  *                            00001400
+      *09/08/26  * COMPARA POBLACION *RVH  *                            00001500
+      *          * COMPLETA DE CTAS  *     *                            00001600
+      *          * (TBCURCTA VS.     *     *                            00001700
+      *          * SALIDA EXAMEN2)   *     *                            00001800
+      **************************************                            00001900
+       ENVIRONMENT DIVISION.                                            00002000
+       CONFIGURATION SECTION.                                           00002100
+       SPECIAL-NAMES.                                                   00002200
+           DECIMAL-POINT IS COMMA.                                      00002300
+                                                                        00002400
+       INPUT-OUTPUT SECTION.                                            00002500
+       FILE-CONTROL.                                                    00002600
+                                                                        00002700
+             SELECT ENTRADA2 ASSIGN DDENTRA2                            00002800
+             FILE STATUS IS FS-ENTRADA2.                                00002900
+                                                                        00003000
+             SELECT SALIDA   ASSIGN DDSALE                              00003100
+             FILE STATUS IS FS-SALIDA.                                  00003200
+                                                                        00003300
+       DATA DIVISION.                                                   00003400
+       FILE SECTION.                                                    00003500
+       FD ENTRADA2                                                      00003600
+             BLOCK CONTAINS 0 RECORDS                                   00003700
+             RECORDING MODE IS F.                                       00003800
+                                                                        00003900
+       01 REG-ENTRADA2    PIC X(132).                                   00004000
+                                                                        00004100
+       FD SALIDA                                                        00004200
+             BLOCK CONTAINS 0 RECORDS                                   00004300
+             RECORDING MODE IS F.                                       00004400
+                                                                        00004500
+       01 REG-SALIDA      PIC X(132).                                   00004600
+                                                                        00004700
+      **************************************                            00004800
+       WORKING-STORAGE SECTION.                                         00004900
+      **************************************                            00005000
+       77  FILLER          PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.00005100
+                                                                        00005200
+      ****************************************                          00005300
+      * FILE STATUS DE ARCHIVOS Y SQLCODE    *                          00005400
+      ****************************************                          00005500
+       77  FS-ENTRADA2              PIC XX    VALUE SPACES.             00005600
+       77  FS-SALIDA                PIC XX    VALUE SPACES.             00005700
+       77  FS-ACTUAL                PIC XX    VALUE SPACES.             00005800
+       77  WS-SQLCODE    PIC +++999 USAGE DISPLAY VALUE ZEROS.          00005900
+                                                                        00006000
+      *****************************************                         00006100
+      *  BANDERAS/FLAGS                       *                         00006200
+      *****************************************                         00006300
+                                                                        00006400
+       01  WS-FLAG-CURSOR-C1        PIC X VALUE 'T'.                    00006500
+           88  WS-SI-CURSOR-C1         VALUE 'T'.                       00006600
+           88  WS-FIN-CURSOR-C1        VALUE 'F'.                       00006700
+                                                                        00006800
+       01  WS-FLAG-ENTRADA2         PIC X VALUE 'T'.                    00006900
+           88  WS-SI-ENTRADA2          VALUE 'T'.                       00007000
+           88  WS-FIN-ENTRADA2         VALUE 'F'.                       00007100
+                                                                        00007200
+      *****************************************                         00007300
+      *  VARIABLES AUXILIARES                 *                         00007400
+      *****************************************                         00007500
+       01 WS-AUXILIARES.                                                00007600
+          03  WS-PARRAFO            PIC X(30) VALUE SPACES.             00007700
+          03  WS-ARCHIVO-DESC       PIC X(30) VALUE SPACES.             00007800
+          03  WS-FECHA-AUX          PIC X(10).                          00007900
+          03  WS-CUENTA-LINEA       PIC 9(02) VALUE ZEROS.              00008000
+                                                                        00008100
+      *****************************************                         00008200
+      *  LAYOUT COMUN DE DETALLE DE CUENTA    *                         00008300
+      *  (COMPARTIDO CON EXAMEN1 Y EXAMEN2)   *                         00008400
+      *****************************************                         00008500
+       01 WS-REG-SALIDA-CTA.                                            00008600
+          03  FILLER              PIC X         VALUE '|'.              00008700
+          03  REG-CTA-SECCION     PIC X(02)     VALUE SPACES.           00008800
+          03  FILLER              PIC X(02)     VALUE SPACES.           00008900
+          03  REG-CTA-TIPCUEN     PIC X(02)     VALUE SPACES.           00009000
+          03  FILLER              PIC X(10)     VALUE SPACES.           00009100
+          03  FILLER              PIC X         VALUE '|'.              00009200
+          03  REG-CTA-NROCUEN     PIC Z(05)     VALUE ZEROS.            00009300
+          03  FILLER              PIC X(10)     VALUE SPACES.           00009400
+          03  FILLER              PIC X         VALUE '|'.              00009500
+          03  REG-CTA-SUCUEN      PIC Z(02)     VALUE ZEROS.            00009600
+          03  FILLER              PIC X(15)     VALUE SPACES.           00009700
+          03  FILLER              PIC X         VALUE '|'.              00009800
+          03  REG-CTA-NROCLI      PIC Z(03)     VALUE ZEROS.            00009900
+          03  FILLER              PIC X(13)     VALUE SPACES.           00010000
+          03  FILLER              PIC X         VALUE '|'.              00010100
+          03  REG-CTA-SALDO       PIC $Z.ZZ9,99- VALUE ZEROS.           00010200
+          03  FILLER              PIC X         VALUE '|'.              00010300
+          03  FILLER              PIC X(03)     VALUE SPACES.           00010400
+          03  REG-CTA-FECSAL.                                           00010500
+              05 REG-FECSAL-AAAA  PIC 9(04)     VALUE ZEROES.           00010600
+              05 FILLER           PIC X         VALUE '/'.              00010700
+              05 REG-FECSAL-MM    PIC 9(02)     VALUE ZEROES.           00010800
+              05 FILLER           PIC X         VALUE '/'.              00010900
+              05 REG-FECSAL-DD    PIC 9(02)     VALUE ZEROES.           00011000
+                                                                        00011100
+      *****************************************                         00011200
+      *  CLAVES DE COMPARACION (MATCH/MERGE)  *                         00011300
+      *****************************************                         00011400
+       01  WS-CLAVE-CTA-1.                                              00011500
+           03  WS-TIPCUEN-1        PIC X(02) VALUE SPACES.              00011600
+           03  WS-NROCUEN-1        PIC 9(05) VALUE ZEROS.               00011700
+                                                                        00011800
+       01  WS-CLAVE-CTA-2.                                              00011900
+           03  WS-TIPCUEN-2        PIC X(02) VALUE SPACES.              00012000
+           03  WS-NROCUEN-2        PIC 9(05) VALUE ZEROS.               00012100
+                                                                        00012200
+      *****************************************                         00012300
+      *  CONTADORES                           *                         00012400
+      *****************************************                         00012500
+       01  WS-CONTADORES.                                               00012600
+           03  WS-CANT-EX1            PIC 9(05) VALUE ZEROS.            00012700
+           03  WS-CANT-EX2            PIC 9(05) VALUE ZEROS.            00012800
+           03  WS-CANT-COINCIDEN      PIC 9(05) VALUE ZEROS.            00012900
+           03  WS-CANT-SOLO-EX1       PIC 9(05) VALUE ZEROS.            00013000
+           03  WS-CANT-SOLO-EX2       PIC 9(05) VALUE ZEROS.            00013100
+                                                                        00013200
+      *****************************************                         00013300
+      *   IMPRESION DE TITULOS LISTADO        *                         00013400
+      *****************************************                         00013500
+       01 WS-LINEA       PIC X(132) VALUE ALL '-'.                      00013600
+                                                                        00013700
+       01 WS-TITULO.                                                    00013800
+          03  FILLER     PIC X(05) VALUE SPACES.                        00013900
+          03  WS-TITULO-LEYENDA     PIC X(45) VALUE                     00014000
+                     'CONCILIACION EXAMEN1 / EXAMEN2 - POBLACION  '.    00014100
+          03  FILLER                PIC X(16)    VALUE SPACES.          00014200
+          03  FILLER                PIC X(10)    VALUE '   FECHA: '.    00014300
+          03  WS-FECHA.                                                 00014400
+              05  WS-DD             PIC 9(02).                          00014500
+              05  FILLER            PIC X       VALUE '/'.              00014600
+              05  WS-MM             PIC 9(02).                          00014700
+              05  FILLER            PIC X       VALUE '/'.              00014800
+              05  WS-AAAA           PIC 9(04).                          00014900
+          03  FILLER                PIC X(20)    VALUE SPACES.          00015000
+          03  FILLER                PIC X(13)    VALUE 'NRO. PAGINA: '. 00015100
+          03  WS-NRO-PAGINA         PIC 9(02)    VALUE ZEROES.          00015200
+          03  FILLER                PIC X(08)    VALUE SPACES.          00015300
+                                                                        00015400
+       01 WS-SUBTITULO.                                                 00015500
+          03 FILLER                 PIC X     VALUE '|'.                00015600
+          03 FILLER                 PIC X(16) VALUE                     00015700
+                         ' TIPO DE CUENTA '.                            00015800
+          03 FILLER                 PIC X     VALUE '|'.                00015900
+          03 FILLER                 PIC X(15) VALUE                     00016000
+                         ' NRO DE CUENTA '.                             00016100
+          03 FILLER                 PIC X     VALUE '|'.                00016200
+          03 FILLER                 PIC X(53) VALUE                     00016300
+                     ' D1=SOLO EXAMEN1  D2=SOLO EXAMEN2'.               00016400
+                                                                        00016500
+      ********************************************************          00016600
+      *  AREA DE COMUNICACION Y DEFINICION SQL DB2           *          00016700
+      ********************************************************          00016800
+            EXEC SQL                                                    00016900
+              INCLUDE SQLCA                                             00017000
+            END-EXEC.                                                   00017100
+                                                                        00017200
+            EXEC SQL                                                    00017300
+              INCLUDE TBCURCTA                                          00017400
+            END-EXEC.                                                   00017500
+                                                                        00017600
+      ***************************************************               00017700
+      * CURSOR C1 - POBLACION DE CUENTAS VALIDADA POR   *               00017800
+      * EXAMEN1 (TBCURCTA COMPLETA, MISMO ORDEN QUE EL  *               00017900
+      * CURSOR C4 DE EXAMEN2)                           *               00018000
+      ***************************************************               00018100
+            EXEC SQL                                                    00018200
+              DECLARE C1 CURSOR FOR                                     00018300
+              SELECT TIPCUEN,                                           00018400
+                     NROCUEN,                                           00018500
+                     SUCUEN,                                            00018600
+                     NROCLI,                                            00018700
+                     SALDO,                                             00018800
+                     FECSAL                                             00018900
+                FROM KC02803.TBCURCTA                                   00019000
+              ORDER BY TIPCUEN, NROCUEN ASC                             00019100
+            END-EXEC.                                                   00019200
+                                                                        00019300
+       77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.  00019400
+                                                                        00019500
+      ***************************************************************.  00019600
+       PROCEDURE DIVISION.                                              00019700
+      **************************************                            00019800
+      *  CUERPO PRINCIPAL DEL PROGRAMA     *                            00019900
+      **************************************                            00020000
+       MAIN-PROGRAM.                                                    00020100
+                                                                        00020200
+           PERFORM 1000-I-INICIO                                        00020300
+              THRU 1000-F-INICIO                                        00020400
+                                                                        00020500
+           PERFORM 3000-I-CONCILIAR                                     00020600
+              THRU 3000-F-CONCILIAR                                     00020700
+              UNTIL WS-FIN-CURSOR-C1 AND WS-FIN-ENTRADA2                00020800
+                                                                        00020900
+           PERFORM 9999-I-FINAL                                         00021000
+              THRU 9999-F-FINAL                                         00021100
+                                                                        00021200
+           STOP RUN.                                                    00021300
+                                                                        00021400
+      **************************************                            00021500
+      *  CUERPO INICIO APERTURA ARCHIVOS   *                            00021600
+      **************************************                            00021700
+       1000-I-INICIO.                                                   00021800
+                                                                        00021900
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-AUX                   00022000
+           MOVE WS-FECHA-AUX(1:4)     TO WS-AAAA                        00022100
+           MOVE WS-FECHA-AUX(5:2)     TO WS-MM                          00022200
+           MOVE WS-FECHA-AUX(7:2)     TO WS-DD                          00022300
+           MOVE 16 TO WS-CUENTA-LINEA                                   00022400
+                                                                        00022500
+           PERFORM 8000-I-APERTURA-ARCHIVOS                             00022600
+              THRU 8000-F-APERTURA-ARCHIVOS                             00022700
+                                                                        00022800
+           IF FS-ENTRADA2 = '00' AND FS-SALIDA = '00'                   00022900
+              PERFORM 9000-I-GRABAR-TITULOS                             00023000
+                 THRU 9000-F-GRABAR-TITULOS                             00023100
+              PERFORM 8200-I-ABRIR-CURSOR                               00023200
+                 THRU 8200-F-ABRIR-CURSOR                               00023300
+              PERFORM 8400-I-LEER-CURSOR                                00023400
+                 THRU 8400-F-LEER-CURSOR                                00023500
+              PERFORM 8065-I-BUSCAR-CTA-ENTRADA2                        00023600
+                 THRU 8065-F-BUSCAR-CTA-ENTRADA2                        00023700
+           ELSE                                                         00023800
+              DISPLAY '*********************************'               00023900
+              DISPLAY '* ERROR EN APERTURA DE ARCHIVOS *'               00024000
+              DISPLAY '* CONCILIACION CANCELADA        *'               00024100
+              DISPLAY '*********************************'               00024200
+              SET  WS-FIN-CURSOR-C1 TO TRUE                             00024300
+              SET  WS-FIN-ENTRADA2  TO TRUE                             00024400
+           END-IF                                                       00024500
+           .                                                            00024600
+       1000-F-INICIO. EXIT.                                             00024700
+                                                                        00024800
+      **************************************                            00024900
+      *  MATCH/MERGE ENTRE LA POBLACION DE  *                           00025000
+      *  TBCURCTA (EXAMEN1) Y LA SALIDA DE  *                           00025100
+      *  EXAMEN2 (M2), AMBAS ORDENADAS POR  *                           00025200
+      *  TIPCUEN+NROCUEN                    *                           00025300
+      **************************************                            00025400
+       3000-I-CONCILIAR.                                                00025500
+                                                                        00025600
+           EVALUATE TRUE                                                00025700
+           WHEN WS-FIN-CURSOR-C1 AND NOT WS-FIN-ENTRADA2                00025800
+                PERFORM 3300-I-SOLO-EXAMEN2                             00025900
+                   THRU 3300-F-SOLO-EXAMEN2                             00026000
+                PERFORM 8065-I-BUSCAR-CTA-ENTRADA2                      00026100
+                   THRU 8065-F-BUSCAR-CTA-ENTRADA2                      00026200
+           WHEN WS-FIN-ENTRADA2 AND NOT WS-FIN-CURSOR-C1                00026300
+                PERFORM 3200-I-SOLO-EXAMEN1                             00026400
+                   THRU 3200-F-SOLO-EXAMEN1                             00026500
+                PERFORM 8400-I-LEER-CURSOR                              00026600
+                   THRU 8400-F-LEER-CURSOR                              00026700
+           WHEN WS-CLAVE-CTA-1 = WS-CLAVE-CTA-2                         00026800
+                ADD 1 TO WS-CANT-COINCIDEN                              00026900
+                PERFORM 8400-I-LEER-CURSOR                              00027000
+                   THRU 8400-F-LEER-CURSOR                              00027100
+                PERFORM 8065-I-BUSCAR-CTA-ENTRADA2                      00027200
+                   THRU 8065-F-BUSCAR-CTA-ENTRADA2                      00027300
+           WHEN WS-CLAVE-CTA-1 < WS-CLAVE-CTA-2                         00027400
+                PERFORM 3200-I-SOLO-EXAMEN1                             00027500
+                   THRU 3200-F-SOLO-EXAMEN1                             00027600
+                PERFORM 8400-I-LEER-CURSOR                              00027700
+                   THRU 8400-F-LEER-CURSOR                              00027800
+           WHEN OTHER                                                   00027900
+                PERFORM 3300-I-SOLO-EXAMEN2                             00028000
+                   THRU 3300-F-SOLO-EXAMEN2                             00028100
+                PERFORM 8065-I-BUSCAR-CTA-ENTRADA2                      00028200
+                   THRU 8065-F-BUSCAR-CTA-ENTRADA2                      00028300
+           END-EVALUATE                                                 00028400
+           .                                                            00028500
+       3000-F-CONCILIAR. EXIT.                                          00028600
+                                                                        00028700
+      **************************************                            00028800
+      *  CUENTA VALIDADA POR EXAMEN1 QUE    *                           00028900
+      *  EXAMEN2 NO PROCESO ESE DIA         *                           00029000
+      **************************************                            00029100
+       3200-I-SOLO-EXAMEN1.                                             00029200
+                                                                        00029300
+      *    NO SE HACE MOVE SPACES TO WS-REG-SALIDA-CTA: BORRARIA LOS    00029310
+      *    FILLER '|' DEL LAYOUT (VALUE FIJADO SOLO AL CARGAR EL        00029320
+      *    PROGRAMA) Y NO SE VUELVEN A GRABAR. CADA CAMPO DE DATO SE    00029330
+      *    PISA ABAJO EXPLICITAMENTE.                                   00029340
+           MOVE 'D1'           TO REG-CTA-SECCION                       00029500
+           MOVE WS-TIPCUEN     TO REG-CTA-TIPCUEN                       00029600
+           MOVE WS-NROCUEN     TO REG-CTA-NROCUEN                       00029700
+           MOVE WS-SUCUEN      TO REG-CTA-SUCUEN                        00029800
+           MOVE WS-NROCLI      TO REG-CTA-NROCLI                        00029900
+           MOVE WS-SALDO       TO REG-CTA-SALDO                         00030000
+           MOVE WS-FECSAL(1:4) TO REG-FECSAL-AAAA                       00030100
+           MOVE WS-FECSAL(6:2) TO REG-FECSAL-MM                         00030200
+           MOVE WS-FECSAL(9:2) TO REG-FECSAL-DD                         00030300
+                                                                        00030400
+           PERFORM 3900-I-GRABAR-DIFERENCIA                             00030500
+              THRU 3900-F-GRABAR-DIFERENCIA                             00030600
+                                                                        00030700
+           ADD 1 TO WS-CANT-SOLO-EX1                                    00030800
+           .                                                            00030900
+       3200-F-SOLO-EXAMEN1. EXIT.                                       00031000
+                                                                        00031100
+      **************************************                            00031200
+      *  CUENTA PROCESADA POR EXAMEN2 QUE   *                           00031300
+      *  NO ESTA EN LA POBLACION VALIDADA   *                           00031400
+      *  POR EXAMEN1 (TBCURCTA)             *                           00031500
+      **************************************                            00031600
+       3300-I-SOLO-EXAMEN2.                                             00031700
+                                                                        00031800
+           MOVE 'D2' TO REG-CTA-SECCION                                 00031900
+                                                                        00032000
+           PERFORM 3900-I-GRABAR-DIFERENCIA                             00032100
+              THRU 3900-F-GRABAR-DIFERENCIA                             00032200
+                                                                        00032300
+           ADD 1 TO WS-CANT-SOLO-EX2                                    00032400
+           .                                                            00032500
+       3300-F-SOLO-EXAMEN2. EXIT.                                       00032600
+                                                                        00032700
+      **************************************                            00032800
+      *  GRABAR RENGLON DE DIFERENCIA      *                            00032900
+      **************************************                            00033000
+       3900-I-GRABAR-DIFERENCIA.                                        00033100
+                                                                        00033200
+           MOVE '3900-I-GRABAR-DIFERENCIA' TO WS-PARRAFO                00033300
+                                                                        00033400
+           IF WS-CUENTA-LINEA > 55                                      00033500
+              PERFORM 9000-I-GRABAR-TITULOS                             00033600
+                 THRU 9000-F-GRABAR-TITULOS                             00033700
+           END-IF                                                       00033800
+                                                                        00033900
+           WRITE REG-SALIDA FROM WS-REG-SALIDA-CTA  AFTER 1             00034000
+                                                                        00034100
+           MOVE FS-SALIDA TO FS-ACTUAL                                  00034200
+           MOVE 'ARCHIVO LISTADO' TO WS-ARCHIVO-DESC                    00034300
+           PERFORM 9996-I-VALIDAR-FS-ACTUAL                             00034400
+              THRU 9996-F-VALIDAR-FS-ACTUAL                             00034500
+                                                                        00034600
+           ADD 1 TO WS-CUENTA-LINEA                                     00034700
+           .                                                            00034800
+       3900-F-GRABAR-DIFERENCIA. EXIT.                                  00034900
+                                                                        00035000
+      **************************************                            00035100
+      * APERTURA DE ARCHIVOS               *                            00035200
+      **************************************                            00035300
+       8000-I-APERTURA-ARCHIVOS.                                        00035400
+                                                                        00035500
+           MOVE '8000-I-APERTURA-ARCHIVOS' TO WS-PARRAFO                00035600
+                                                                        00035700
+           OPEN INPUT  ENTRADA2.                                        00035800
+           MOVE FS-ENTRADA2 TO FS-ACTUAL                                00035900
+           MOVE 'SALIDA EXAMEN2' TO WS-ARCHIVO-DESC                     00036000
+           PERFORM 9996-I-VALIDAR-FS-ACTUAL                             00036100
+              THRU 9996-F-VALIDAR-FS-ACTUAL                             00036200
+                                                                        00036300
+           OPEN OUTPUT SALIDA.                                          00036400
+           MOVE FS-SALIDA  TO FS-ACTUAL                                 00036500
+           MOVE 'ARCHIVO LISTADO' TO WS-ARCHIVO-DESC                    00036600
+           PERFORM 9996-I-VALIDAR-FS-ACTUAL                             00036700
+              THRU 9996-F-VALIDAR-FS-ACTUAL                             00036800
+           .                                                            00036900
+       8000-F-APERTURA-ARCHIVOS. EXIT.                                  00037000
+                                                                        00037100
+      **************************************                            00037200
+      * LECTURA FISICA DE SALIDA DE EXAMEN2 *                           00037300
+      **************************************                            00037400
+       8060-I-LEER-ENTRADA2.                                            00037500
+                                                                        00037600
+           READ  ENTRADA2.                                              00037700
+                                                                        00037800
+           EVALUATE FS-ENTRADA2                                         00037900
+           WHEN '00'                                                    00038000
+               MOVE REG-ENTRADA2 TO WS-REG-SALIDA-CTA                   00038100
+           WHEN '10'                                                    00038200
+               SET  WS-FIN-ENTRADA2 TO TRUE                             00038300
+           WHEN OTHER                                                   00038400
+               MOVE '8060-I-LEER-ENTRADA2'    TO WS-PARRAFO             00038500
+               MOVE 'SALIDA EXAMEN2'          TO WS-ARCHIVO-DESC        00038600
+               DISPLAY '*****************************************'      00038700
+               DISPLAY '*     *   FILE STATUS ERROR   *         *'      00038800
+               DISPLAY '*****************************************'      00038900
+               DISPLAY '* ERROR EN   : ' WS-PARRAFO                     00039000
+               DISPLAY '* ARCHIVO    : ' WS-ARCHIVO-DESC                00039100
+               DISPLAY '* ERROR CODE : ' FS-ENTRADA2                    00039200
+               DISPLAY '*****************************************'      00039300
+               MOVE 9999 TO RETURN-CODE                                 00039400
+               SET  WS-FIN-CURSOR-C1 TO TRUE                            00039500
+               SET  WS-FIN-ENTRADA2 TO TRUE                             00039600
+           END-EVALUATE                                                 00039700
+           .                                                            00039800
+       8060-F-LEER-ENTRADA2. EXIT.                                      00039900
+                                                                        00040000
+      **************************************                            00040100
+      * SALTEA RENGLONES DE TITULO/SUBTOTAL *                           00040200
+      * DE LA SALIDA DE EXAMEN2 HASTA UBICAR*                           00040300
+      * EL PROXIMO RENGLON DE CUENTA (M2)   *                           00040400
+      **************************************                            00040500
+       8065-I-BUSCAR-CTA-ENTRADA2.                                      00040600
+                                                                        00040700
+           PERFORM 8060-I-LEER-ENTRADA2                                 00040800
+              THRU 8060-F-LEER-ENTRADA2                                 00040900
+              UNTIL WS-FIN-ENTRADA2 OR REG-CTA-SECCION = 'M2'           00041000
+                                                                        00041100
+           IF NOT WS-FIN-ENTRADA2                                       00041200
+              ADD 1 TO WS-CANT-EX2                                      00041300
+              MOVE REG-CTA-TIPCUEN TO WS-TIPCUEN-2                      00041400
+              MOVE REG-CTA-NROCUEN TO WS-NROCUEN-2                      00041500
+           END-IF                                                       00041600
+           .                                                            00041700
+       8065-F-BUSCAR-CTA-ENTRADA2. EXIT.                                00041800
+                                                                        00041900
+      **************************************                            00042000
+      *  CIERRE DE ARCHIVOS                *                            00042100
+      **************************************                            00042200
+       8100-I-CIERRE-ARCHIVOS.                                          00042300
+                                                                        00042400
+           MOVE '8100-I-CIERRE-ARCHIVOS' TO WS-PARRAFO                  00042500
+                                                                        00042600
+           PERFORM 8300-I-CERRAR-CURSOR                                 00042700
+              THRU 8300-F-CERRAR-CURSOR                                 00042800
+                                                                        00042900
+           CLOSE ENTRADA2.                                              00043000
+           MOVE FS-ENTRADA2 TO FS-ACTUAL                                00043100
+           MOVE 'SALIDA EXAMEN2' TO WS-ARCHIVO-DESC                     00043200
+           PERFORM 9996-I-VALIDAR-FS-ACTUAL                             00043300
+              THRU 9996-F-VALIDAR-FS-ACTUAL                             00043400
+                                                                        00043500
+           CLOSE SALIDA.                                                00043600
+           MOVE FS-SALIDA  TO FS-ACTUAL                                 00043700
+           MOVE 'ARCHIVO LISTADO' TO WS-ARCHIVO-DESC                    00043800
+           PERFORM 9996-I-VALIDAR-FS-ACTUAL                             00043900
+              THRU 9996-F-VALIDAR-FS-ACTUAL                             00044000
+           .                                                            00044100
+       8100-F-CIERRE-ARCHIVOS. EXIT.                                    00044200
+                                                                        00044300
+      ***********************************************************       00044400
+      *  APERTURA DE CURSOR                                     *       00044500
+      ***********************************************************       00044600
+       8200-I-ABRIR-CURSOR.                                             00044700
+                                                                        00044800
+           MOVE '8200-I-ABRIR-CURSOR' TO WS-PARRAFO.                    00044900
+                                                                        00045000
+           EXEC SQL  OPEN C1  END-EXEC                                  00045100
+                                                                        00045200
+           IF  SQLCODE EQUAL ZEROS                                      00045300
+                SET WS-SI-CURSOR-C1       TO TRUE                       00045400
+           ELSE                                                         00045500
+                MOVE '8200-I-ABRIR-CURSOR' TO WS-PARRAFO                00045600
+                MOVE SQLCODE   TO WS-SQLCODE                            00045700
+                DISPLAY '************************************'          00045800
+                DISPLAY '* ERROR DB2   : ' WS-PARRAFO                   00045900
+                DISPLAY '* SQLCODE     : ' WS-SQLCODE                   00046000
+                DISPLAY '************************************'          00046100
+                DISPLAY '* TABLA       : CUENTAS - TBCURCTA *'          00046200
+                DISPLAY '* DESCRIPCION : APERTURA DE CURSOR *'          00046300
+                DISPLAY '************************************'          00046400
+                MOVE 9999 TO RETURN-CODE                                00046500
+                SET  WS-FIN-CURSOR-C1  TO TRUE                          00046600
+                SET  WS-FIN-ENTRADA2   TO TRUE                          00046700
+           END-IF.                                                      00046800
+                                                                        00046900
+       8200-F-ABRIR-CURSOR. EXIT.                                       00047000
+                                                                        00047100
+      ***********************************************************       00047200
+      *  CIERRE DE CURSOR                                       *       00047300
+      ***********************************************************       00047400
+       8300-I-CERRAR-CURSOR.                                            00047500
+                                                                        00047600
+           MOVE '8300-I-CERRAR-CURSOR' TO WS-PARRAFO.                   00047700
+                                                                        00047800
+           EXEC SQL CLOSE C1  END-EXEC                                  00047900
+                                                                        00048000
+           IF  SQLCODE EQUAL ZEROS                                      00048100
+                CONTINUE                                                00048200
+           ELSE                                                         00048300
+                MOVE '8300-I-CERRAR-CURSOR' TO WS-PARRAFO               00048400
+                MOVE SQLCODE   TO WS-SQLCODE                            00048500
+                DISPLAY '************************************'          00048600
+                DISPLAY '* ERROR DB2   : ' WS-PARRAFO                   00048700
+                DISPLAY '* SQLCODE     : ' WS-SQLCODE                   00048800
+                DISPLAY '************************************'          00048900
+                DISPLAY '* TABLA       : CUENTAS - TBCURCTA *'          00049000
+                DISPLAY '* DESCRIPCION : CIERRE DE CURSOR   *'          00049100
+                DISPLAY '************************************'          00049200
+                MOVE 9999 TO RETURN-CODE                                00049300
+           END-IF.                                                      00049400
+                                                                        00049500
+       8300-F-CERRAR-CURSOR. EXIT.                                      00049600
+                                                                        00049700
+      ***********************************************************       00049800
+      *  LECTURA DE CURSOR                                      *       00049900
+      ***********************************************************       00050000
+       8400-I-LEER-CURSOR.                                              00050100
+                                                                        00050200
+                EXEC SQL                                                00050300
+                   FETCH C1                                             00050400
+                   INTO  :DCLTBCURCTA.WS-TIPCUEN,                       00050500
+                         :DCLTBCURCTA.WS-NROCUEN,                       00050600
+                         :DCLTBCURCTA.WS-SUCUEN,                        00050700
+                         :DCLTBCURCTA.WS-NROCLI,                        00050800
+                         :DCLTBCURCTA.WS-SALDO,                         00050900
+                         :DCLTBCURCTA.WS-FECSAL                         00051000
+                END-EXEC                                                00051100
+                                                                        00051200
+           EVALUATE TRUE                                                00051300
+           WHEN SQLCODE EQUAL ZEROS                                     00051400
+                ADD 1 TO WS-CANT-EX1                                    00051500
+                MOVE WS-TIPCUEN TO WS-TIPCUEN-1                         00051600
+                MOVE WS-NROCUEN TO WS-NROCUEN-1                         00051700
+           WHEN SQLCODE EQUAL +100                                      00051800
+                SET  WS-FIN-CURSOR-C1  TO TRUE                          00051900
+           WHEN OTHER                                                   00052000
+                MOVE '8400-I-LEER-CURSOR' TO WS-PARRAFO                 00052100
+                MOVE SQLCODE   TO WS-SQLCODE                            00052200
+                DISPLAY '************************************'          00052300
+                DISPLAY '* ERROR DB2   : ' WS-PARRAFO                   00052400
+                DISPLAY '* SQLCODE     : ' WS-SQLCODE                   00052500
+                DISPLAY '************************************'          00052600
+                DISPLAY '* TABLA       : CUENTAS - TBCURCTA *'          00052700
+                DISPLAY '* DESCRIPCION : LECTURA DE CURSOR  *'          00052800
+                DISPLAY '************************************'          00052900
+                MOVE 9999 TO RETURN-CODE                                00053000
+                SET  WS-FIN-CURSOR-C1  TO TRUE                          00053100
+                SET  WS-FIN-ENTRADA2   TO TRUE                          00053200
+           END-EVALUATE.                                                00053300
+                                                                        00053400
+       8400-F-LEER-CURSOR. EXIT.                                        00053500
+                                                                        00053600
+      **************************************                            00053700
+      *  GRABAR TITULOS                    *                            00053800
+      **************************************                            00053900
+       9000-I-GRABAR-TITULOS.                                           00054000
+                                                                        00054100
+           MOVE '9000-I-GRABAR-TITULOS' TO WS-PARRAFO.                  00054200
+                                                                        00054300
+           ADD 1 TO WS-NRO-PAGINA                                       00054400
+                                                                        00054500
+           WRITE REG-SALIDA FROM WS-LINEA   AFTER PAGE                  00054600
+           WRITE REG-SALIDA FROM WS-TITULO                              00054700
+           WRITE REG-SALIDA FROM WS-LINEA                               00054800
+           WRITE REG-SALIDA FROM WS-SUBTITULO  AFTER 1                  00054900
+           WRITE REG-SALIDA FROM WS-LINEA                               00055000
+                                                                        00055100
+           MOVE FS-SALIDA TO FS-ACTUAL                                  00055200
+           MOVE 'ARCHIVO LISTADO' TO WS-ARCHIVO-DESC                    00055300
+           PERFORM 9996-I-VALIDAR-FS-ACTUAL                             00055400
+              THRU 9996-F-VALIDAR-FS-ACTUAL                             00055500
+                                                                        00055600
+           MOVE 6 TO WS-CUENTA-LINEA                                    00055700
+           .                                                            00055800
+       9000-F-GRABAR-TITULOS. EXIT.                                     00055900
+                                                                        00056000
+      **************************************                            00056100
+      *  VALIDAR FILE STATUS ACTUAL        *                            00056200
+      **************************************                            00056300
+       9996-I-VALIDAR-FS-ACTUAL.                                        00056400
+           IF FS-ACTUAL  IS NOT EQUAL '00'                              00056500
+              DISPLAY '*****************************************'       00056600
+              DISPLAY '*     *   FILE STATUS ERROR   *         *'       00056700
+              DISPLAY '*****************************************'       00056800
+              DISPLAY '* ERROR EN   : ' WS-PARRAFO                      00056900
+              DISPLAY '* ARCHIVO    : ' WS-ARCHIVO-DESC                 00057000
+              DISPLAY '* ERROR CODE : ' FS-ACTUAL                       00057100
+              DISPLAY '*****************************************'       00057200
+              MOVE 9999 TO RETURN-CODE                                  00057300
+              SET  WS-FIN-CURSOR-C1 TO TRUE                             00057400
+              SET  WS-FIN-ENTRADA2  TO TRUE                             00057500
+           ELSE                                                         00057600
+              CONTINUE                                                  00057700
+           END-IF.                                                      00057800
+       9996-F-VALIDAR-FS-ACTUAL. EXIT.                                  00057900
+                                                                        00058000
+      **************************************                            00058100
+      *  CUERPO FINAL CIERRE DE FILES      *                            00058200
+      **************************************                            00058300
+       9999-I-FINAL.                                                    00058400
+                                                                        00058500
+           PERFORM 8100-I-CIERRE-ARCHIVOS                               00058600
+              THRU 8100-F-CIERRE-ARCHIVOS                               00058700
+                                                                        00058800
+           DISPLAY '**********************************************'.    00058900
+           DISPLAY '*  TOTALES DE CONCILIACION                   *'.    00059000
+           DISPLAY '**********************************************'.    00059100
+           DISPLAY 'CTAS. POBLACION EXAMEN1 (TBCURCTA)  : '             00059200
+                    WS-CANT-EX1.                                        00059300
+           DISPLAY 'CTAS. PROCESADAS POR EXAMEN2 (M2)   : '             00059400
+                    WS-CANT-EX2.                                        00059500
+           DISPLAY '----------------------------------------------'     00059600
+           DISPLAY 'CTAS. COINCIDENTES EN AMBOS RUNS    : '             00059700
+                    WS-CANT-COINCIDEN.                                  00059800
+           DISPLAY 'CTAS. SOLO EN EXAMEN1 (D1)          : '             00059900
+                    WS-CANT-SOLO-EX1.                                   00060000
+           DISPLAY 'CTAS. SOLO EN EXAMEN2 (D2)          : '             00060100
+                    WS-CANT-SOLO-EX2.                                   00060200
+           DISPLAY '**********************************************'.    00060300
+                                                                        00060400
+       9999-F-FINAL.                                                    00060500
+           EXIT.                                                        00060600
+      *                                                                 00060700
