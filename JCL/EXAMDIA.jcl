@@ -0,0 +1,98 @@
+//EXAMDIA  JOB  (KC02803),'PROCESO DIARIO',CLASS=A,MSGCLASS=X,        00010000
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M               00020000
+//*********************************************************************00030000
+//*  JOB        : EXAMDIA                                              00040000
+//*  DESCRIPCION: CADENA DIARIA - INTEGRIDAD DE CLIENTES/CUENTAS       00050000
+//*               (EXAMEN1) SEGUIDA DE ACTUALIZACION DE SALDOS         00060000
+//*               (EXAMEN2) CONTRA LA NOVEDAD DE CUENTAS DEL DIA.      00070000
+//*               PASO020 SE SALTEA SI PASO010 TERMINA CON ERROR.      00080000
+//*  AUTOR      : R. VILLAGRA HERRERA                                  00090000
+//*-----------------------------------------------------------------   00100000
+//*  HISTORIA DE MODIFICACIONES                                        00110000
+//*  DD/MM/AA  * DETALLE                          *RVH  *              00120000
+//*  09/08/26  * CREACION DEL JOB STREAM DIARIO    *RVH  *             00130000
+//*  09/08/26  * DDENTRA PASA A CLUSTER VSAM KSDS  *RVH  *             00135000
+//*********************************************************************00140000
+//*                                                                     00150000
+//*  PARA REINICIAR PASO020 DESDE EL ULTIMO CHECKPOINT GRABADO,         00160000
+//*  RESOMETER ESTE JOB CON RESTART=PASO020, CAMBIAR LA TARJETA         00170000
+//*  SYSIN DE PASO020 A COLUMNA 1 = 'R' (VER EJEMPLO AL PIE), Y         00180000
+//*  REEMPLAZAR DDSALE/DDRECHAZ/DDCHKPT DE PASO020 POR LAS TARJETAS     00181000
+//*  DE REINICIO COMENTADAS DEBAJO DE CADA UNA: LA CORRIDA QUE ABENDO   00182000
+//*  DEJO SU GENERACION (0) VIVA (VER DISP=(...,KEEP) MAS ABAJO), Y     00183000
+//*  UN REINICIO DEBE ABRIR ESA MISMA GENERACION CON DISP=MOD/OLD EN    00184000
+//*  LUGAR DE ALOCAR UNA GENERACION (+1) NUEVA.                         00185000
+//*                                                                     00190000
+//*********************************************************************00200000
+//*  PASO010 - EXAMEN1 : INTEGRIDAD DE CLIENTES Y CUENTAS               00210000
+//*********************************************************************00220000
+//PASO010  EXEC PGM=IKJEFT01,DYNAMNBR=20                               00230000
+//STEPLIB  DD  DSN=KC02803.PRODLIB.LOAD,DISP=SHR                       00240000
+//         DD  DSN=DSN310.DB2V10.SDSNEXIT,DISP=SHR                     00250000
+//         DD  DSN=DSN310.DB2V10.SDSNLOAD,DISP=SHR                     00260000
+//DDENTRA  DD  DUMMY                                                   00270000
+//DDSALE   DD  DSN=KC02803.EXAMEN1.LISTADO.GDG(+1),                    00280000
+//             DISP=(NEW,CATLG,DELETE),                                00290000
+//             SPACE=(CYL,(5,5),RLSE),                                 00300000
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)                      00310000
+//DDSALECV DD  DSN=KC02803.EXAMEN1.SALIDA.CSV.GDG(+1),                 00312000
+//             DISP=(NEW,CATLG,DELETE),                                00314000
+//             SPACE=(CYL,(5,5),RLSE),                                 00316000
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)                      00318000
+//SYSTSPRT DD  SYSOUT=*                                                00320000
+//SYSPRINT DD  SYSOUT=*                                                00330000
+//SYSUDUMP DD  SYSOUT=*                                                00340000
+//SYSTSIN  DD  *                                                       00350000
+  DSN SYSTEM(DSNP)                                                     00360000
+  RUN PROGRAM(EXAMEN1) PLAN(EXAMPLN1) LIB('KC02803.PRODLIB.LOAD')      00370000
+  END                                                                  00380000
+/*                                                                      00390000
+//*                                                                     00400000
+//*********************************************************************00410000
+//*  PASO020 - EXAMEN2 : ACTUALIZACION DE SALDOS DE CUENTAS             00420000
+//*  SE SALTEA SI PASO010 NO TERMINO CON RETURN-CODE 0.                 00430000
+//*********************************************************************00440000
+//PASO020  EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(0,NE,PASO010)           00450000
+//STEPLIB  DD  DSN=KC02803.PRODLIB.LOAD,DISP=SHR                       00460000
+//         DD  DSN=DSN310.DB2V10.SDSNEXIT,DISP=SHR                     00470000
+//         DD  DSN=DSN310.DB2V10.SDSNLOAD,DISP=SHR                     00480000
+//*  DDENTRA ES AHORA UN CLUSTER VSAM KSDS (CLAVE TIPCUEN+NROCUEN,     00485000
+//*  CLAVE ALTERNA CON DUPLICADOS) QUE SE VA ACUMULANDO DIA A DIA;     00485010
+//*  YA NO ES UNA GENERACION GDG PORQUE LAS ALTAS DEL DIA SE APILAN    00485020
+//*  DIRECTAMENTE SOBRE EL CLUSTER SIN RE-ORDENAR EL ARCHIVO COMPLETO. 00485030
+//DDENTRA  DD  DSN=KC02803.NOVEDADES.CUENTAS.KSDS,DISP=SHR             00490000
+//DDSALE   DD  DSN=KC02803.EXAMEN2.LISTADO.GDG(+1),                    00500000
+//             DISP=(NEW,CATLG,KEEP),                                  00510000
+//             SPACE=(CYL,(5,5),RLSE),                                 00520000
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)                      00530000
+//*  TARJETA DE REINICIO (REEMPLAZA LA DDSALE DE ARRIBA):               00531000
+//*DDSALE   DD  DSN=KC02803.EXAMEN2.LISTADO.GDG(0),DISP=MOD             00532000
+//DDRECHAZ DD  DSN=KC02803.EXAMEN2.RECHAZOS.GDG(+1),                   00540000
+//             DISP=(NEW,CATLG,KEEP),                                  00550000
+//             SPACE=(TRK,(5,5),RLSE),                                 00560000
+//             DCB=(RECFM=FB,LRECL=13,BLKSIZE=0)                       00570000
+//*  TARJETA DE REINICIO (REEMPLAZA LA DDRECHAZ DE ARRIBA):             00571000
+//*DDRECHAZ DD  DSN=KC02803.EXAMEN2.RECHAZOS.GDG(0),DISP=MOD            00572000
+//DDCHKPT  DD  DSN=KC02803.EXAMEN2.CHECKPT.GDG(+1),                    00580000
+//             DISP=(NEW,CATLG,KEEP),                                  00590000
+//             SPACE=(TRK,(1,1),RLSE),                                 00600000
+//             DCB=(RECFM=FB,LRECL=57,BLKSIZE=0)                       00610000
+//*  TARJETA DE REINICIO (REEMPLAZA LA DDCHKPT DE ARRIBA): EL PROGRAMA  00611000
+//*  ABRE ESTE DD INPUT PRIMERO (RELEE LOS CHECKPOINTS GRABADOS) Y      00612000
+//*  LUEGO LO REABRE EXTEND, POR ESO DISP=OLD Y NO DISP=MOD.            00613000
+//*DDCHKPT  DD  DSN=KC02803.EXAMEN2.CHECKPT.GDG(0),DISP=OLD             00614000
+//*  COL 1   = 'R' REINICIA DESDE EL ULTIMO CHECKPOINT, BLANCO NORMAL.  00620000
+//*  COL 3-5 = INTERVALO DE CHECKPOINT (BLANCO = DEFAULT DEL PROGRAMA).00630000
+//*  COL 7-8 = TIPCUEN DE CUENTA UNICA PARA RE-PROCESO AD HOC.         00631000
+//*  COL 9-13= NROCUEN DE CUENTA UNICA (BLANCO = CORRIDA COMPLETA).    00632000
+//SYSIN    DD  *                                                       00640000
+                                                                        00650000
+/*                                                                      00660000
+//SYSTSPRT DD  SYSOUT=*                                                00670000
+//SYSPRINT DD  SYSOUT=*                                                00680000
+//SYSUDUMP DD  SYSOUT=*                                                00690000
+//SYSTSIN  DD  *                                                       00700000
+  DSN SYSTEM(DSNP)                                                     00710000
+  RUN PROGRAM(EXAMEN2) PLAN(EXAMPLN2) LIB('KC02803.PRODLIB.LOAD')      00720000
+  END                                                                  00730000
+/*                                                                      00740000
